@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDARCH.
+000300*--------------------------------------------------
+000400* Pulls inactive vendors off VENDOR-FILE and writes
+000500* them to a year-stamped archive file so the live
+000600* vendor master stays small and listing programs
+000700* keep running fast.
+000800*
+000900* MODIFICATION HISTORY
+001000*   WHO   DATE        WHAT
+001100*   RWH   2026-08-09  Original version.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT VENDOR-FILE
+001800         ASSIGN TO "vendor"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS VENDOR-NUMBER
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002300
+002400     SELECT VENDOR-ARCHIVE-FILE
+002500         ASSIGN TO WS-ARCHIVE-FILE-NAME
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000
+003100     COPY FILEVTA.
+003200     COPY VNDARCR.
+003300
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  FILE-AT-END              PIC X VALUE "N".
+003700
+003750*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+003760*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+003800     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+003810         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+003820         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+003830         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+003840         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+003850         ==VENDOR-FILE-NOT-FOUND==
+003860         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+003870         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+003900
+004000 01  WS-CURRENT-DATE.
+004100     05 WS-CURRENT-YEAR       PIC 9(04).
+004200     05 WS-CURRENT-MONTH      PIC 9(02).
+004300     05 WS-CURRENT-DAY        PIC 9(02).
+004400
+004500 01  WS-ARCHIVE-FILE-NAME     PIC X(20).
+004600
+005100
+005200 01  WS-VENDORS-READ          PIC 9(7) VALUE ZERO.
+005300 01  WS-VENDORS-ARCHIVED      PIC 9(7) VALUE ZERO.
+005350 01  WS-VENDORS-PURGED        PIC 9(7) VALUE ZERO.
+005360 01  WS-VENDORS-IN-ERROR      PIC 9(7) VALUE ZERO.
+005400
+005410*    PASSED TO AUDITLOG FOR EACH VENDOR PURGED -- SEE
+005420*    AUDITLOG FOR THE RECORD LAYOUT THIS FEEDS.
+005430 01  VNDARCH-AUDITLOG-PARM.
+005440     05 AUDITLOG-PROGRAM-NAME   PIC X(08).
+005450     05 AUDITLOG-RECORD-KEY     PIC X(10).
+005460     05 AUDITLOG-ACTION         PIC X(08).
+005470     05 AUDITLOG-FIELD-CHANGED  PIC X(20).
+005480     05 AUDITLOG-OLD-VALUE      PIC X(30).
+005490     05 AUDITLOG-NEW-VALUE      PIC X(30).
+005495     05 AUDITLOG-OPERATOR-ID    PIC X(08).
+005500 PROCEDURE DIVISION.
+005600 PROGRAM-BEGIN.
+005700     PERFORM OPENING-PROCEDURE.
+005800     PERFORM MAIN-PROCESS.
+006000     PERFORM CLOSING-PROCEDURE.
+006100     STOP RUN.
+006200
+006300 OPENING-PROCEDURE.
+006400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006500     STRING "VNDARC" WS-CURRENT-YEAR
+006600         DELIMITED BY SIZE INTO WS-ARCHIVE-FILE-NAME.
+006700     OPEN I-O VENDOR-FILE.
+006720     IF NOT VENDOR-FILE-OK
+006730        DISPLAY "VNDARCH: UNABLE TO OPEN VENDOR-FILE, STATUS "
+006740                WS-VENDOR-FILE-STATUS
+006750        MOVE 16 TO RETURN-CODE
+006760        STOP RUN
+006770     END-IF.
+006800     OPEN OUTPUT VENDOR-ARCHIVE-FILE.
+006900
+007000 CLOSING-PROCEDURE.
+007100     CLOSE VENDOR-FILE.
+007200     CLOSE VENDOR-ARCHIVE-FILE.
+007300     DISPLAY "VNDARCH CONTROL TOTALS".
+007400     DISPLAY "  VENDOR RECORDS READ ....: " WS-VENDORS-READ.
+007500     DISPLAY "  VENDOR RECORDS ARCHIVED : " WS-VENDORS-ARCHIVED.
+007550     DISPLAY "  VENDOR RECORDS PURGED ..: " WS-VENDORS-PURGED.
+007560     DISPLAY "  VENDOR RECORDS IN ERROR : " WS-VENDORS-IN-ERROR.
+007600     DISPLAY "  ARCHIVE FILE ...........: " WS-ARCHIVE-FILE-NAME.
+007650     IF WS-VENDORS-IN-ERROR > ZERO
+007660        MOVE 4 TO RETURN-CODE
+007670     END-IF.
+007700
+007800 MAIN-PROCESS.
+007900     MOVE "N" TO FILE-AT-END.
+008000     PERFORM READ-NEXT-VENDOR.
+008100     PERFORM SELECT-ONE-VENDOR UNTIL FILE-AT-END = "Y".
+008200
+008300 READ-NEXT-VENDOR.
+008400     READ VENDOR-FILE NEXT RECORD
+008500          AT END MOVE "Y" TO FILE-AT-END.
+008600
+008700 SELECT-ONE-VENDOR.
+008800     ADD 1 TO WS-VENDORS-READ.
+008900     IF VENDOR-INACTIVE
+009000        PERFORM ARCHIVE-ONE-VENDOR
+009100        PERFORM DELETE-ONE-VENDOR
+009200     END-IF.
+009300     PERFORM READ-NEXT-VENDOR.
+009400
+009500 ARCHIVE-ONE-VENDOR.
+009600     MOVE VENDOR-NUMBER     TO ARC-VENDOR-NUMBER.
+009700     MOVE VENDOR-NAME       TO ARC-VENDOR-NAME.
+009800     MOVE VENDOR-ADDRESS-1  TO ARC-VENDOR-ADDRESS-1.
+009900     MOVE VENDOR-ADDRESS-2  TO ARC-VENDOR-ADDRESS-2.
+010000     MOVE VENDOR-CITY       TO ARC-VENDOR-CITY.
+010100     MOVE VENDOR-STATE      TO ARC-VENDOR-STATE.
+010200     MOVE VENDOR-ZIP        TO ARC-VENDOR-ZIP.
+010300     MOVE VENDOR-CONTACT    TO ARC-VENDOR-CONTACT.
+010400     MOVE VENDOR-PHONE      TO ARC-VENDOR-PHONE.
+010500     MOVE VENDOR-STATUS     TO ARC-VENDOR-STATUS.
+010510     MOVE VENDOR-NET-DAYS   TO ARC-VENDOR-NET-DAYS.
+010520     MOVE VENDOR-DISCOUNT-PERCENT
+010530                            TO ARC-VENDOR-DISCOUNT-PERCENT.
+010540     MOVE VENDOR-DISCOUNT-DAYS
+010550                            TO ARC-VENDOR-DISCOUNT-DAYS.
+010600     MOVE WS-CURRENT-DATE   TO ARC-ARCHIVE-DATE.
+010700     WRITE VENDOR-ARCHIVE-RECORD.
+010800     ADD 1 TO WS-VENDORS-ARCHIVED.
+010900
+011000*    DELETES THE VENDOR JUST ARCHIVED, RIGHT AWAY IN THE SAME
+011010*    READ PASS, INSTEAD OF STAGING KEYS INTO A FIXED-SIZE TABLE
+011020*    FOR A SEPARATE PURGE PASS AT THE END -- THAT WAY THERE IS
+011030*    NO CAP ON HOW MANY INACTIVE VENDORS CAN BE PURGED IN ONE
+011040*    RUN.
+011050 DELETE-ONE-VENDOR.
+011060     DELETE VENDOR-FILE RECORD
+011070         INVALID KEY
+011080            DISPLAY "VNDARCH: COULD NOT DELETE VENDOR "
+011090                    VENDOR-NUMBER
+011095            ADD 1 TO WS-VENDORS-IN-ERROR
+011100         NOT INVALID KEY
+011110            ADD 1 TO WS-VENDORS-PURGED
+011115            PERFORM WRITE-DELETE-AUDIT
+011120     END-DELETE.
+011130
+011140 WRITE-DELETE-AUDIT.
+011150     MOVE "VNDARCH"           TO AUDITLOG-PROGRAM-NAME.
+011160     MOVE VENDOR-NUMBER       TO AUDITLOG-RECORD-KEY.
+011170     MOVE "DELETE"            TO AUDITLOG-ACTION.
+011180     MOVE "ALL FIELDS"        TO AUDITLOG-FIELD-CHANGED.
+011190     MOVE VENDOR-NAME         TO AUDITLOG-OLD-VALUE.
+011200     MOVE SPACES              TO AUDITLOG-NEW-VALUE.
+011210     MOVE "BATCH"             TO AUDITLOG-OPERATOR-ID.
+011220     CALL "AUDITLOG" USING VNDARCH-AUDITLOG-PARM.
