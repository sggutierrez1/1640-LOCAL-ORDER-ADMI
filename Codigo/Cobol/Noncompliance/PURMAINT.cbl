@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PURMAINT.
+000300*--------------------------------------------------
+000400* Applies add/close/cancel transactions against
+000500* PURCHASE-ORDER-FILE by VENDOR-NUMBER/PO-NUMBER, so
+000600* purchasing can open and settle orders against a
+000700* vendor without hand-editing the indexed file.
+000800*
+000900* MODIFICATION HISTORY
+001000*   WHO   DATE        WHAT
+001100*   RWH   2026-08-09  Original version.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT PURCHASE-ORDER-FILE
+001800         ASSIGN TO "PURORD"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS PO-KEY
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-PURORD-FILE-STATUS.
+002300
+002400     SELECT PURCHASE-ORDER-TRANSACTION-FILE
+002500         ASSIGN TO "PURTRAN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-PTRAN-FILE-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100
+003200     COPY PURORD.
+003300     COPY PURTRN.
+003400
+003500 WORKING-STORAGE SECTION.
+003600
+003700 01  WS-PTRAN-AT-END           PIC X VALUE "N".
+003800
+003900*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+004000*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+004100     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+004200         ==WS-PURORD-FILE-STATUS== ==PFX-FILE-OK== BY
+004300         ==PURORD-FILE-OK== ==PFX-FILE-EOF== BY
+004400         ==PURORD-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+004500         ==PURORD-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+004600         ==PURORD-FILE-NOT-FOUND==
+004700         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+004800         ==PURORD-FILE-BOUNDARY-VIOLATION==.
+004900
+005000     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005100         ==WS-PTRAN-FILE-STATUS== ==PFX-FILE-OK== BY
+005200         ==PTRAN-FILE-OK== ==PFX-FILE-EOF== BY
+005300         ==PTRAN-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005400         ==PTRAN-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005500         ==PTRAN-FILE-NOT-FOUND==
+005600         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005700         ==PTRAN-FILE-BOUNDARY-VIOLATION==.
+005800
+005900 01  WS-CONTROL-TOTALS.
+006000     05 WS-TRANS-READ          PIC 9(7) VALUE ZERO.
+006100     05 WS-ORDERS-ADDED        PIC 9(7) VALUE ZERO.
+006200     05 WS-ORDERS-CLOSED       PIC 9(7) VALUE ZERO.
+006300     05 WS-ORDERS-CANCELLED    PIC 9(7) VALUE ZERO.
+006400     05 WS-TRANS-IN-ERROR      PIC 9(7) VALUE ZERO.
+006500
+006600 PROCEDURE DIVISION.
+006700 PROGRAM-BEGIN.
+006800     PERFORM OPENING-PROCEDURE.
+006900     PERFORM MAIN-PROCESS.
+007000     PERFORM CLOSING-PROCEDURE.
+007100
+007200 PROGRAM-DONE.
+007300     STOP RUN.
+007400
+007500 OPENING-PROCEDURE.
+007600     OPEN I-O PURCHASE-ORDER-FILE.
+007700     IF NOT PURORD-FILE-OK
+007800        DISPLAY "PURMAINT: UNABLE TO OPEN PURCHASE-ORDER-FILE, "
+007900                "STATUS " WS-PURORD-FILE-STATUS
+008000        MOVE 16 TO RETURN-CODE
+008100        GO TO PROGRAM-DONE
+008200     END-IF.
+008300     OPEN INPUT PURCHASE-ORDER-TRANSACTION-FILE.
+008400     IF NOT PTRAN-FILE-OK
+008500        DISPLAY "PURMAINT: UNABLE TO OPEN PURCHASE-ORDER-"
+008600                "TRANSACTION-FILE, STATUS " WS-PTRAN-FILE-STATUS
+008700        MOVE 16 TO RETURN-CODE
+008800        CLOSE PURCHASE-ORDER-FILE
+008900        GO TO PROGRAM-DONE
+009000     END-IF.
+009100
+009200 CLOSING-PROCEDURE.
+009300     CLOSE PURCHASE-ORDER-FILE.
+009400     CLOSE PURCHASE-ORDER-TRANSACTION-FILE.
+009500     DISPLAY "PURMAINT CONTROL TOTALS".
+009600     DISPLAY "  TRANSACTIONS READ ....: " WS-TRANS-READ.
+009700     DISPLAY "  ORDERS ADDED .........: " WS-ORDERS-ADDED.
+009800     DISPLAY "  ORDERS CLOSED ........: " WS-ORDERS-CLOSED.
+009900     DISPLAY "  ORDERS CANCELLED .....: " WS-ORDERS-CANCELLED.
+010000     DISPLAY "  TRANSACTIONS IN ERROR : " WS-TRANS-IN-ERROR.
+010100     IF WS-TRANS-IN-ERROR > ZERO
+010200        MOVE 4 TO RETURN-CODE
+010300     ELSE
+010400        MOVE 0 TO RETURN-CODE
+010500     END-IF.
+010600
+010700 MAIN-PROCESS.
+010800     PERFORM READ-NEXT-TRANSACTION.
+010900     PERFORM APPLY-TRANSACTION
+011000             UNTIL WS-PTRAN-AT-END = "Y".
+011100
+011200 READ-NEXT-TRANSACTION.
+011300     READ PURCHASE-ORDER-TRANSACTION-FILE
+011400          AT END MOVE "Y" TO WS-PTRAN-AT-END.
+011500     IF WS-PTRAN-AT-END NOT = "Y"
+011600        ADD 1 TO WS-TRANS-READ
+011700     END-IF.
+011800
+011900 APPLY-TRANSACTION.
+012000     EVALUATE TRUE
+012100        WHEN PTRAN-ADD
+012200             PERFORM ADD-PURCHASE-ORDER
+012300        WHEN PTRAN-CLOSE
+012400             PERFORM CLOSE-PURCHASE-ORDER
+012500        WHEN PTRAN-CANCEL
+012600             PERFORM CANCEL-PURCHASE-ORDER
+012700        WHEN OTHER
+012800             DISPLAY "PURMAINT: INVALID TRANSACTION CODE FOR "
+012900                     PTRAN-VENDOR-NUMBER "/" PTRAN-PO-NUMBER
+013000             ADD 1 TO WS-TRANS-IN-ERROR
+013100     END-EVALUATE.
+013200     PERFORM READ-NEXT-TRANSACTION.
+013300
+013400 ADD-PURCHASE-ORDER.
+013500     MOVE PTRAN-VENDOR-NUMBER  TO PO-VENDOR-NUMBER.
+013600     MOVE PTRAN-PO-NUMBER      TO PO-NUMBER.
+013700     MOVE PTRAN-ORDER-DATE     TO PO-ORDER-DATE.
+013800     MOVE PTRAN-DESCRIPTION    TO PO-DESCRIPTION.
+013900     MOVE PTRAN-QUANTITY       TO PO-QUANTITY.
+014000     MOVE PTRAN-UNIT-COST      TO PO-UNIT-COST.
+014100     MOVE PTRAN-EXPECTED-DATE  TO PO-EXPECTED-DATE.
+014200     MOVE ZERO                TO PO-CLOSED-DATE.
+014300     COMPUTE PO-TOTAL-AMOUNT = PTRAN-QUANTITY * PTRAN-UNIT-COST.
+014400     SET PO-STATUS-OPEN TO TRUE.
+014500     WRITE PURCHASE-ORDER-RECORD
+014600         INVALID KEY
+014700            DISPLAY "PURMAINT: PO " PTRAN-VENDOR-NUMBER "/"
+014800                    PTRAN-PO-NUMBER " ALREADY EXISTS, ADD "
+014900                    "REJECTED"
+015000            ADD 1 TO WS-TRANS-IN-ERROR
+015100         NOT INVALID KEY
+015200            ADD 1 TO WS-ORDERS-ADDED
+015300     END-WRITE.
+015400
+015500 CLOSE-PURCHASE-ORDER.
+015600     MOVE PTRAN-VENDOR-NUMBER  TO PO-VENDOR-NUMBER.
+015700     MOVE PTRAN-PO-NUMBER      TO PO-NUMBER.
+015800     READ PURCHASE-ORDER-FILE
+015900         INVALID KEY
+016000            DISPLAY "PURMAINT: PO " PTRAN-VENDOR-NUMBER "/"
+016100                    PTRAN-PO-NUMBER " NOT ON FILE, CLOSE "
+016200                    "REJECTED"
+016300            ADD 1 TO WS-TRANS-IN-ERROR
+016400         NOT INVALID KEY
+016500            SET PO-STATUS-CLOSED TO TRUE
+016600            MOVE PTRAN-CLOSED-DATE TO PO-CLOSED-DATE
+016700            REWRITE PURCHASE-ORDER-RECORD
+016800            ADD 1 TO WS-ORDERS-CLOSED
+016900     END-READ.
+017000
+017100 CANCEL-PURCHASE-ORDER.
+017200     MOVE PTRAN-VENDOR-NUMBER  TO PO-VENDOR-NUMBER.
+017300     MOVE PTRAN-PO-NUMBER      TO PO-NUMBER.
+017400     READ PURCHASE-ORDER-FILE
+017500         INVALID KEY
+017600            DISPLAY "PURMAINT: PO " PTRAN-VENDOR-NUMBER "/"
+017700                    PTRAN-PO-NUMBER " NOT ON FILE, CANCEL "
+017800                    "REJECTED"
+017900            ADD 1 TO WS-TRANS-IN-ERROR
+018000         NOT INVALID KEY
+018100            SET PO-STATUS-CANCELLED TO TRUE
+018200            REWRITE PURCHASE-ORDER-RECORD
+018300            ADD 1 TO WS-ORDERS-CANCELLED
+018400     END-READ.
