@@ -0,0 +1,23 @@
+      * FILESTAT - STANDARD FILE-STATUS FIELD AND 88-LEVEL
+      *    CONDITIONS, SHARED BY EVERY FILE-HANDLING PROGRAM SO
+      *    EOF/DUPLICATE-KEY/NOT-FOUND CHECKS ARE SPELLED THE SAME
+      *    WAY EVERYWHERE INSTEAD OF AD HOC PER PROGRAM.
+      *
+      *    COPY WITH REPLACING TO SCOPE THE FIELD AND CONDITION
+      *    NAMES TO ONE FILE, E.G.
+      *
+      *        COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+      *            ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+      *            ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+      *            ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+      *            ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+      *            ==VENDOR-FILE-NOT-FOUND==
+      *            ==PFX-FILE-BOUNDARY-VIOLATION== BY
+      *            ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+      *
+       01  WS-PFX-FILE-STATUS           PIC XX VALUE SPACES.
+           88  PFX-FILE-OK                      VALUE "00".
+           88  PFX-FILE-EOF                     VALUE "10".
+           88  PFX-FILE-DUP-KEY                 VALUE "22".
+           88  PFX-FILE-NOT-FOUND                VALUE "23".
+           88  PFX-FILE-BOUNDARY-VIOLATION       VALUE "04".
