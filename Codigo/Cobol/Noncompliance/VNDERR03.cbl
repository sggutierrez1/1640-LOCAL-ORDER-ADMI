@@ -1,76 +1,274 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. VNDERR03.
 000300*--------------------------------------------------
-000400* Forces an error by reading past the end of a file.
-000500*--------------------------------------------------
-000600 ENVIRONMENT DIVISION.
-000700 INPUT-OUTPUT SECTION.
-000800 FILE-CONTROL.
-000900
-001000 SELECT VENDOR-FILE
-001100 		ASSIGN TO "vendor"
-001200 		ORGANIZATION IS INDEXED
-001300 		RECORD KEY IS VENDOR-NUMBER
-001400 		ACCESS MODE IS DYNAMIC.
-001500
-001600 DATA DIVISION.
-001700 FILE SECTION.
-001800
-001900* FD VENDOR-FILE
-002000*    LABEL RECORDS ARE STANDARD.
-002100* 01  VENDOR-RECORD.
-002200*     05 VENDOR-NUMBER 	PIC 9(5).
-002300*     05 VENDOR-NAME 	PIC X(30).
-002400*     05 VENDOR-ADDRESS-1 	PIC X(30).
-002500*     05 VENDOR-ADDRESS-2 	PIC X(30).
-002600*     05 VENDOR-CITY 	PIC X(20).
-002700*     05 VENDOR-STATE 	PIC X(2).
-002800*     05 VENDOR-ZIP 	PIC X(10).
-002900*     05 VENDOR-CONTACT 	PIC X(30).
-003000*     05 VENDOR-PHONE 	PIC X(15).
-003100*
-       COPY FILEVTA.
-
-003300 WORKING-STORAGE SECTION.
-003400
-003500 01 FILE-AT-END 	PIC 9.
+000400* Prints the vendor roster for purchasing's weekly
+000500* review: name, city, state and phone in columns,
+000600* with page breaks and a vendor count at the end.
+000700*
+000800* MODIFICATION HISTORY
+000900*   WHO   DATE        WHAT
+001000*   RWH   2026-08-09  Replaced the console DISPLAY loop
+001100*                     with a formatted, paginated report.
+001110*   RWH   2026-08-09  Added checkpoint/restart so a killed
+001120*                     run can resume without rescanning the
+001130*                     whole vendor file.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT VENDOR-FILE
+001800         ASSIGN TO "vendor"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS VENDOR-NUMBER
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002300
+002400     SELECT VENDOR-REPORT
+002500         ASSIGN TO "VNDRPT03"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002650     SELECT VENDOR-CHECKPOINT-FILE
+002660         ASSIGN TO "VNDCKPT"
+002670         ORGANIZATION IS LINE SEQUENTIAL
+002680         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000
+003100     COPY FILEVTA.
+003200
+003300 FD  VENDOR-REPORT
+003400     LABEL RECORDS ARE STANDARD.
+003450*    WIDE ENOUGH TO HOLD HEADING-LINE-1/DETAIL-LINE'S FULL 85
+003460*    BYTES WITHOUT TRUNCATING THE LAST FEW CHARACTERS OF
+003470*    VENDOR-PHONE OFF THE END.
+003500 01  VENDOR-REPORT-LINE     PIC X(85).
+003510
+003520 FD  VENDOR-CHECKPOINT-FILE
+003530     LABEL RECORDS ARE STANDARD.
+003540 01  VENDOR-CHECKPOINT-RECORD.
+003550     05 CKPT-LAST-VENDOR-NUMBER PIC 9(5).
 003600
-003700 PROCEDURE DIVISION.
-003800     PROGRAM-BEGIN.
-003900     PERFORM OPENING-PROCEDURE.
-004000     PERFORM MAIN-PROCESS.
-004100     PERFORM CLOSING-PROCEDURE.
-004200
-004300 PROGRAM-DONE.
-004400     STOP RUN.
-004500
-004600 OPENING-PROCEDURE.
-004600      MOVE SPACES TO FILE-AT-END
-004700      OPEN I-O VENDOR-FILE.
-004800      EVALUATE TRUE 
-004800          WHEN FILE-AT-END = "Y" 
-004800               MOVE "N" TO FILE-AT-END 
-004800      END-EVALUATE
-004800
-004900 CLOSING-PROCEDURE.
-005000     CLOSE VENDOR-FILE.
+003700 WORKING-STORAGE SECTION.
+003800
+003900 01  FILE-AT-END             PIC 9.
+004000
+004050*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+004060*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+004100     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+004110         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+004120         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+004130         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+004140         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+004150         ==VENDOR-FILE-NOT-FOUND==
+004160         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+004170         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+004400
+004500 01  WS-PAGE-CONTROL.
+004600     05 WS-LINE-COUNT         PIC 99 VALUE ZERO.
+004700     05 WS-PAGE-COUNT         PIC 999 VALUE ZERO.
+004800     05 WS-LINES-PER-PAGE     PIC 99 VALUE 50.
+004900
+005000 01  WS-VENDOR-COUNT          PIC 9(7) VALUE ZERO.
+005050 01  WS-VENDOR-SKIPPED        PIC 9(7) VALUE ZERO.
+005055 01  WS-VENDOR-READ           PIC 9(7) VALUE ZERO.
+005060*    Set to "Y" to list active vendors only; "N" lists all.
+005070 01  WS-ACTIVE-ONLY-SWITCH    PIC X VALUE "Y".
+005080     88 WS-ACTIVE-ONLY               VALUE "Y".
 005100
-005200 MAIN-PROCESS.
-005300
-005400     MOVE "N" TO FILE-AT-END.
-005500     PERFORM READ-NEXT-RECORD.
-005600     PERFORM READ-AND-DISPLAY
-005700             UNTIL FILE-AT-END = "Y".
-005800
-005900 READ-AND-DISPLAY.
-006000     DISPLAY VENDOR-NUMBER.
-006100     PERFORM READ-NEXT-RECORD.
-004800     EVALUATE TRUE 
-004800        WHEN FILE-AT-END = "Y" 
-004800             MOVE "N" TO FILE-AT-END 
-004800     END-EVALUATE.
+005110     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005112         ==WS-CHECKPOINT-FILE-STATUS== ==PFX-FILE-OK== BY
+005114         ==CHECKPOINT-FILE-OK== ==PFX-FILE-EOF== BY
+005116         ==CHECKPOINT-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005118         ==CHECKPOINT-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005120         ==CHECKPOINT-FILE-NOT-FOUND==
+005122         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005124         ==CHECKPOINT-FILE-BOUNDARY-VIOLATION==.
+005130
+005140*    Save a checkpoint every WS-CHECKPOINT-INTERVAL vendors
+005150*    read, so a killed run can resume without starting over.
+005160 01  WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+005170 01  WS-CHECKPOINT-COUNT      PIC 9(4) VALUE ZERO.
+005180
+005190 01  WS-RESTART-SWITCH        PIC X VALUE "N".
+005200     88 WS-RESTART-REQUESTED         VALUE "Y".
+005210 01  WS-RESTART-VENDOR-NUMBER PIC 9(5) VALUE ZERO.
+005212*    PARAMETER PASSED TO THE SHARED AUDIT-LOGGING SUBPROGRAM --
+005213*    SEE AUDITLOG.
+005214 01  VNDERR03-AUDITLOG-PARM.
+005215     05 AUDITLOG-PROGRAM-NAME    PIC X(08).
+005216     05 AUDITLOG-RECORD-KEY      PIC X(10).
+005217     05 AUDITLOG-ACTION          PIC X(08).
+005218     05 AUDITLOG-FIELD-CHANGED   PIC X(20).
+005219     05 AUDITLOG-OLD-VALUE       PIC X(30).
+005220     05 AUDITLOG-NEW-VALUE       PIC X(30).
+005221     05 AUDITLOG-OPERATOR-ID     PIC X(08).
+005222
+005200 01  HEADING-LINE-1.
+005300     05 FILLER                PIC X(10) VALUE "VENDOR NO.".
+005400     05 FILLER                PIC X(02) VALUE SPACES.
+005500     05 FILLER                PIC X(30) VALUE "VENDOR NAME".
+005600     05 FILLER                PIC X(02) VALUE SPACES.
+005700     05 FILLER                PIC X(20) VALUE "CITY".
+005800     05 FILLER                PIC X(02) VALUE SPACES.
+005900     05 FILLER                PIC X(02) VALUE "ST".
+006000     05 FILLER                PIC X(02) VALUE SPACES.
+006100     05 FILLER                PIC X(15) VALUE "PHONE".
 006200
-006300 READ-NEXT-RECORD.
-006400     READ VENDOR-FILE NEXT RECORD
-006500          AT END MOVE "Y" TO FILE-AT-END.
-006600
\ No newline at end of file
+006300 01  HEADING-LINE-2.
+006400     05 FILLER                PIC X(20) VALUE "VENDOR ROSTER".
+006500     05 FILLER                PIC X(10) VALUE SPACES.
+006600     05 FILLER                PIC X(05) VALUE "PAGE ".
+006700     05 HDG-PAGE-NUMBER       PIC ZZZ9.
+006800
+006900 01  DETAIL-LINE.
+007000     05 DTL-VENDOR-NUMBER     PIC ZZZZ9.
+007100     05 FILLER                PIC X(07) VALUE SPACES.
+007200     05 DTL-VENDOR-NAME       PIC X(30).
+007300     05 FILLER                PIC X(02) VALUE SPACES.
+007400     05 DTL-VENDOR-CITY       PIC X(20).
+007500     05 FILLER                PIC X(02) VALUE SPACES.
+007600     05 DTL-VENDOR-STATE      PIC X(02).
+007700     05 FILLER                PIC X(02) VALUE SPACES.
+007800     05 DTL-VENDOR-PHONE      PIC X(15).
+007900
+008000 01  COUNT-LINE.
+008100     05 FILLER                PIC X(20) VALUE "VENDORS PRINTED: ".
+008200     05 CNT-VENDOR-COUNT      PIC ZZZ,ZZ9.
+008300
+008400 PROCEDURE DIVISION.
+008500 PROGRAM-BEGIN.
+008600     PERFORM OPENING-PROCEDURE.
+008700     PERFORM MAIN-PROCESS.
+008800     PERFORM CLOSING-PROCEDURE.
+008900
+009000 PROGRAM-DONE.
+009100     STOP RUN.
+009200
+009300 OPENING-PROCEDURE.
+009400     MOVE "N" TO FILE-AT-END.
+009450     PERFORM READ-CHECKPOINT.
+009500     OPEN I-O VENDOR-FILE.
+009600     IF NOT VENDOR-FILE-OK
+009700        DISPLAY "VNDERR03: UNABLE TO OPEN VENDOR-FILE, STATUS "
+009800                WS-VENDOR-FILE-STATUS
+009900        MOVE "Y" TO FILE-AT-END
+009950        MOVE 16 TO RETURN-CODE
+010000     END-IF.
+010010     IF NOT FILE-AT-END = "Y" AND WS-RESTART-REQUESTED
+010020        PERFORM POSITION-AFTER-RESTART
+010030     END-IF.
+010100     OPEN OUTPUT VENDOR-REPORT.
+010200
+010210 READ-CHECKPOINT.
+010220     MOVE "N" TO WS-RESTART-SWITCH.
+010230     MOVE ZERO TO WS-RESTART-VENDOR-NUMBER.
+010240     OPEN INPUT VENDOR-CHECKPOINT-FILE.
+010250     IF CHECKPOINT-FILE-OK
+010260        READ VENDOR-CHECKPOINT-FILE
+010270             AT END
+010280                CONTINUE
+010290             NOT AT END
+010300                IF CKPT-LAST-VENDOR-NUMBER > ZERO
+010310                   MOVE CKPT-LAST-VENDOR-NUMBER
+010320                        TO WS-RESTART-VENDOR-NUMBER
+010330                   MOVE "Y" TO WS-RESTART-SWITCH
+010340                END-IF
+010350        END-READ
+010360        CLOSE VENDOR-CHECKPOINT-FILE
+010370     END-IF.
+010380
+010390 POSITION-AFTER-RESTART.
+010400     DISPLAY "VNDERR03: RESUMING AFTER VENDOR "
+010410             WS-RESTART-VENDOR-NUMBER.
+010420     MOVE WS-RESTART-VENDOR-NUMBER TO VENDOR-NUMBER.
+010430     START VENDOR-FILE KEY IS GREATER THAN VENDOR-NUMBER
+010440          INVALID KEY
+010450             MOVE "Y" TO FILE-AT-END
+010460     END-START.
+010470
+010300 CLOSING-PROCEDURE.
+010400     PERFORM WRITE-COUNT-FOOTER.
+010500     CLOSE VENDOR-FILE.
+010600     CLOSE VENDOR-REPORT.
+010605     PERFORM CLEAR-CHECKPOINT.
+010610     DISPLAY "VNDERR03 CONTROL TOTALS".
+010620     DISPLAY "  VENDOR RECORDS READ ...: " WS-VENDOR-READ.
+010640     DISPLAY "  VENDOR RECORDS PRINTED : " WS-VENDOR-COUNT.
+010650     DISPLAY "  VENDOR RECORDS SKIPPED : " WS-VENDOR-SKIPPED.
+010660     IF RETURN-CODE = ZERO AND WS-VENDOR-SKIPPED > ZERO
+010670        MOVE 4 TO RETURN-CODE
+010680     END-IF.
+010700
+010710 CLEAR-CHECKPOINT.
+010720*    A clean finish means there is nothing left to restart
+010730*    from, so the checkpoint file is reset to empty.
+010740     OPEN OUTPUT VENDOR-CHECKPOINT-FILE.
+010750     CLOSE VENDOR-CHECKPOINT-FILE.
+010760
+010800 MAIN-PROCESS.
+010810     IF NOT FILE-AT-END = "Y"
+010820        PERFORM READ-NEXT-RECORD
+010830     END-IF.
+011000     PERFORM WRITE-HEADING.
+011100     PERFORM READ-AND-REPORT
+011200             UNTIL FILE-AT-END = "Y".
+011300
+011400 READ-AND-REPORT.
+011405     ADD 1 TO WS-VENDOR-READ.
+011410     IF WS-ACTIVE-ONLY AND NOT VENDOR-ACTIVE
+011420        ADD 1 TO WS-VENDOR-SKIPPED
+011430     ELSE
+011440        PERFORM WRITE-DETAIL-LINE
+011450     END-IF.
+011460     PERFORM CHECKPOINT-IF-DUE.
+011600     PERFORM READ-NEXT-RECORD.
+011700
+011800 READ-NEXT-RECORD.
+011900     READ VENDOR-FILE NEXT RECORD
+012000          AT END MOVE "Y" TO FILE-AT-END.
+012100
+012110 CHECKPOINT-IF-DUE.
+012120     ADD 1 TO WS-CHECKPOINT-COUNT.
+012130     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+012140        PERFORM SAVE-CHECKPOINT
+012150        MOVE ZERO TO WS-CHECKPOINT-COUNT
+012160     END-IF.
+012170
+012180 SAVE-CHECKPOINT.
+012190     OPEN OUTPUT VENDOR-CHECKPOINT-FILE.
+012200     MOVE VENDOR-NUMBER TO CKPT-LAST-VENDOR-NUMBER.
+012210     WRITE VENDOR-CHECKPOINT-RECORD.
+012220     CLOSE VENDOR-CHECKPOINT-FILE.
+012225     MOVE "VNDERR03"       TO AUDITLOG-PROGRAM-NAME.
+012226     MOVE VENDOR-NUMBER    TO AUDITLOG-RECORD-KEY.
+012227     MOVE "CHECKPT"        TO AUDITLOG-ACTION.
+012228     MOVE "LAST VENDOR NUMBER" TO AUDITLOG-FIELD-CHANGED.
+012229     MOVE SPACES           TO AUDITLOG-OLD-VALUE.
+012230     MOVE VENDOR-NUMBER    TO AUDITLOG-NEW-VALUE.
+012231     MOVE SPACES           TO AUDITLOG-OPERATOR-ID.
+012232     CALL "AUDITLOG" USING VNDERR03-AUDITLOG-PARM.
+012230
+012200 WRITE-HEADING.
+012300     ADD 1 TO WS-PAGE-COUNT.
+012400     MOVE WS-PAGE-COUNT TO HDG-PAGE-NUMBER.
+012500     WRITE VENDOR-REPORT-LINE FROM HEADING-LINE-2.
+012600     WRITE VENDOR-REPORT-LINE FROM HEADING-LINE-1.
+012700     MOVE ZERO TO WS-LINE-COUNT.
+012800
+012900 WRITE-DETAIL-LINE.
+013000     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+013100        PERFORM WRITE-HEADING
+013200     END-IF.
+013300     MOVE VENDOR-NUMBER TO DTL-VENDOR-NUMBER.
+013400     MOVE VENDOR-NAME   TO DTL-VENDOR-NAME.
+013500     MOVE VENDOR-CITY   TO DTL-VENDOR-CITY.
+013600     MOVE VENDOR-STATE  TO DTL-VENDOR-STATE.
+013700     MOVE VENDOR-PHONE  TO DTL-VENDOR-PHONE.
+013800     WRITE VENDOR-REPORT-LINE FROM DETAIL-LINE.
+013900     ADD 1 TO WS-LINE-COUNT.
+014000     ADD 1 TO WS-VENDOR-COUNT.
+014100
+014200 WRITE-COUNT-FOOTER.
+014300     MOVE WS-VENDOR-COUNT TO CNT-VENDOR-COUNT.
+014400     WRITE VENDOR-REPORT-LINE FROM COUNT-LINE.
