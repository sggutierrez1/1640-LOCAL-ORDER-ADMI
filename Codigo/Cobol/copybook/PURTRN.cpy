@@ -0,0 +1,17 @@
+      * FD PURCHASE-ORDER-TRANSACTION-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD PURCHASE-ORDER-TRANSACTION-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  PURCHASE-ORDER-TRANSACTION-RECORD.
+           05 PTRAN-CODE 		PIC X(01).
+               88 PTRAN-ADD 			VALUE "A".
+               88 PTRAN-CLOSE 			VALUE "C".
+               88 PTRAN-CANCEL 		VALUE "X".
+           05 PTRAN-VENDOR-NUMBER 	PIC 9(5).
+           05 PTRAN-PO-NUMBER 		PIC 9(7).
+           05 PTRAN-ORDER-DATE 	PIC 9(8).
+           05 PTRAN-DESCRIPTION 	PIC X(40).
+           05 PTRAN-QUANTITY 		PIC 9(7).
+           05 PTRAN-UNIT-COST 	PIC 9(7)V99.
+           05 PTRAN-EXPECTED-DATE 	PIC 9(8).
+           05 PTRAN-CLOSED-DATE 	PIC 9(8).
