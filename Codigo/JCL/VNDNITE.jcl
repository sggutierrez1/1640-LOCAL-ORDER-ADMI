@@ -0,0 +1,62 @@
+//VNDNITE  JOB (ACCTNO),'NIGHTLY VENDOR CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* VNDNITE - NIGHTLY VENDOR/SAM-TAB/LOAN-VALUATION CYCLE
+//*
+//* RUNS VENDOR FILE MAINTENANCE, THE SAM-FILE/SAM-TAB SYNC, THE
+//* VENDOR ROSTER REPORT, AND THE LOAN VALUATION RUN IN ONE FIXED
+//* SEQUENCE.  EACH LATER STEP ONLY RUNS IF EVERY STEP AHEAD OF IT
+//* CAME BACK WITH RETURN-CODE 0, SO A FAILURE PARTWAY THROUGH
+//* STOPS THE REST OF THE CHAIN INSTEAD OF LEAVING DOWNSTREAM
+//* STEPS TO RUN AGAINST DATA THE EARLIER STEP NEVER FINISHED
+//* UPDATING.
+//*
+//* MODIFICATION HISTORY
+//*   WHO   DATE        WHAT
+//*   RWH   2026-08-09  Original version.
+//*--------------------------------------------------------------
+//*
+//* STEP010 - VENDOR FILE MAINTENANCE (ADD/CHANGE/DELETE FROM THE
+//*           DAY'S VENDOR TRANSACTIONS)
+//*
+//STEP010  EXEC PGM=VNDMAINT,PARM='VNDADMIN'
+//VENDOR   DD DSN=PROD.VENDOR.MASTER,DISP=SHR
+//VNDTRAN  DD DSN=PROD.VENDOR.TRANS.DAILY,DISP=SHR
+//SYSAUDIT DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//*
+//* STEP020 - PUSH SAM-FILE BACK TO SAM-TAB (COBOLSQL)
+//*
+//STEP020  EXEC PGM=COBOLNOM
+//SAMPLFIL DD DSN=PROD.SAMPLE.FILE,DISP=SHR
+//SAMEXCP  DD DSN=PROD.SAM.EXCEPTIONS,DISP=(MOD,CATLG)
+//SYSAUDIT DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//*
+//* STEP030 - VENDOR ROSTER REPORT (CHECKPOINT/RESTART)
+//*
+//STEP030  EXEC PGM=VNDERR03
+//VENDOR   DD DSN=PROD.VENDOR.MASTER,DISP=SHR
+//VNDRPT03 DD SYSOUT=*
+//VNDCKPT  DD DSN=PROD.VENDOR.CKPT,DISP=SHR
+//SYSAUDIT DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//*
+//* STEP040 - LOAN VALUATION / EARLY-PAYMENT DISCOUNT EVALUATION
+//*           (COBVRUN DRIVES COBVALU)
+//*
+//STEP040  EXEC PGM=COBVRUN
+//LOANFILE DD DSN=PROD.LOAN.FILE.DAILY,DISP=SHR
+//VENDOR   DD DSN=PROD.VENDOR.MASTER,DISP=SHR
+//VALURPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//ENDIF030 ENDIF
+//ENDIF020 ENDIF
+//ENDIF010 ENDIF
