@@ -0,0 +1,17 @@
+      * FD CUSTOMER-ORDER-TRANSACTION-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD CUSTOMER-ORDER-TRANSACTION-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-ORDER-TRANSACTION-RECORD.
+           05 CTRAN-CODE 		PIC X(01).
+               88 CTRAN-ADD 			VALUE "A".
+               88 CTRAN-CLOSE 			VALUE "C".
+               88 CTRAN-CANCEL 		VALUE "X".
+           05 CTRAN-CUSTOMER-ID 	PIC 9(7).
+           05 CTRAN-ORDER-NUMBER 	PIC 9(7).
+           05 CTRAN-NOMBRE 		PIC X(30).
+           05 CTRAN-SALES-REP-CODE 	PIC X(05).
+           05 CTRAN-ORDER-DATE 	PIC 9(8).
+           05 CTRAN-DESCRIPTION 	PIC X(40).
+           05 CTRAN-QUANTITY 		PIC 9(7).
+           05 CTRAN-UNIT-PRICE 	PIC 9(7)V99.
