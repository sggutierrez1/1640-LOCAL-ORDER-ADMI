@@ -0,0 +1,185 @@
+      **********************************************************
+      * COBVRUN                                                *
+      *                                                        *
+      * Batch driver for COBVALU.  Reads one loan record per    *
+      * line from LOAN-FILE and CALLs COBVALU in amortization   *
+      * mode for each one.                                      *
+      *                                                        *
+      * MODIFICATION HISTORY                                   *
+      *   WHO   DATE        WHAT                                *
+      *   RWH   2026-08-09  Original version.                   *
+      *   RWH   2026-08-09  Raised LOAN-PERIODS-IN and the COBVALU  *
+      *                     parm's period count to PIC 999 to match *
+      *                     COBVALU's raised 360-period limit.       *
+      *   RWH   2026-08-09  COBVALU now prints to a report file      *
+      *                     instead of DISPLAY -- close it out at     *
+      *                     the end of the run.                       *
+      *   RWH   2026-08-09  Added LOAN-CURRENCY-CODE to LOAN-RECORD    *
+      *                     and pass it through to COBVALU so each     *
+      *                     loan can be valued in its own currency.     *
+      *   RWH   2026-08-09  Added LOAN-VENDOR-NUMBER to LOAN-RECORD --   *
+      *                     if the loan's vendor is on file and has      *
+      *                     early-payment discount terms, run a           *
+      *                     discount evaluation against them too,         *
+      *                     using the loan's own rate as the cost of      *
+      *                     capital to weigh the discount against.        *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBVRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE
+               ASSIGN TO "LOANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+           SELECT VENDOR-FILE
+               ASSIGN TO "vendor"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VENDOR-NUMBER
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOAN-RECORD.
+           05  LOAN-ID               PIC X(06).
+           05  LOAN-PRINCIPAL-IN     PIC 9(9)V99.
+           05  LOAN-RATE-IN          PIC 9(3)V99.
+           05  LOAN-PERIODS-IN       PIC 999.
+           05  LOAN-CURRENCY-CODE    PIC X(03).
+           05  LOAN-VENDOR-NUMBER    PIC 9(5).
+
+           COPY FILEVTA.
+
+       WORKING-STORAGE SECTION.
+      *    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+      *    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+       COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+           ==WS-LOAN-FILE-STATUS== ==PFX-FILE-OK== BY
+           ==LOAN-FILE-OK== ==PFX-FILE-EOF== BY
+           ==LOAN-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+           ==LOAN-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+           ==LOAN-FILE-NOT-FOUND==
+           ==PFX-FILE-BOUNDARY-VIOLATION== BY
+           ==LOAN-FILE-BOUNDARY-VIOLATION==.
+
+       COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+           ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+           ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+           ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+           ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+           ==VENDOR-FILE-NOT-FOUND==
+           ==PFX-FILE-BOUNDARY-VIOLATION== BY
+           ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+
+      *    SET TO "Y" ONLY AFTER THE CORRESPONDING FILE HAS ACTUALLY
+      *    BEEN OPENED -- ENDING-PROCEDURE TESTS THESE RATHER THAN
+      *    LOAN-FILE-OK/VENDOR-FILE-OK, WHICH BY THE TIME ENDING-
+      *    PROCEDURE RUNS ONLY REFLECT THE STATUS OF THE LAST READ,
+      *    NOT WHETHER THE FILE IS STILL OPEN.
+       01  WS-LOAN-FILE-OPENED       PIC X VALUE "N".
+       01  WS-VENDOR-FILE-OPENED     PIC X VALUE "N".
+
+       01  WS-LOAN-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-LOAN-REJECTED          PIC 9(7) VALUE ZERO.
+       01  WS-DISCOUNTS-EVALUATED    PIC 9(7) VALUE ZERO.
+
+       01  VALU-PARM.
+           05  VALU-CALL-FEEDBACK      PIC XX.
+           05  VALU-FUNCTION-CODE      PIC X VALUE "A".
+           05  VALU-CURRENCY-CODE      PIC X(03) VALUE "USD".
+           05  VALU-INTEREST           PIC S9(3)V99.
+           05  VALU-NO-OF-PERIODS      PIC 999.
+           05  VALU-PRINCIPAL          PIC S9(9)V99.
+           05  VALU-CASH-FLOWS         OCCURS 360 PIC S9(7)V99.
+           05  VALU-DISCOUNT-PERCENT   PIC 9V99.
+           05  VALU-DISCOUNT-DAYS      PIC 999.
+           05  VALU-NET-DAYS           PIC 999.
+
+       PROCEDURE DIVISION.
+       OPENING-PROCEDURE.
+           OPEN INPUT LOAN-FILE.
+           IF NOT LOAN-FILE-OK
+              DISPLAY "COBVRUN: UNABLE TO OPEN LOAN-FILE, STATUS "
+                      WS-LOAN-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO ENDING-PROCEDURE
+           END-IF.
+           MOVE "Y" TO WS-LOAN-FILE-OPENED.
+           OPEN INPUT VENDOR-FILE.
+           IF NOT VENDOR-FILE-OK
+              DISPLAY "COBVRUN: UNABLE TO OPEN VENDOR-FILE, STATUS "
+                      WS-VENDOR-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO ENDING-PROCEDURE
+           END-IF.
+           MOVE "Y" TO WS-VENDOR-FILE-OPENED.
+           PERFORM READ-NEXT-LOAN.
+
+       MAIN-PROCESS.
+           PERFORM PROCESS-ONE-LOAN UNTIL LOAN-FILE-EOF.
+
+       ENDING-PROCEDURE.
+           IF WS-LOAN-FILE-OPENED = "Y"
+              CLOSE LOAN-FILE
+           END-IF.
+           IF WS-VENDOR-FILE-OPENED = "Y"
+              CLOSE VENDOR-FILE
+           END-IF.
+           MOVE "C" TO VALU-FUNCTION-CODE.
+           CALL "COBVALU" USING VALU-PARM.
+           DISPLAY "COBVRUN: LOAN RECORDS PROCESSED: " WS-LOAN-COUNT.
+           DISPLAY "COBVRUN: LOAN RECORDS REJECTED .: " WS-LOAN-REJECTED.
+           DISPLAY "COBVRUN: DISCOUNTS EVALUATED ...: "
+                   WS-DISCOUNTS-EVALUATED.
+           IF RETURN-CODE = ZERO AND WS-LOAN-REJECTED > ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       PROCESS-ONE-LOAN.
+           MOVE LOAN-RATE-IN      TO VALU-INTEREST.
+           MOVE LOAN-PERIODS-IN   TO VALU-NO-OF-PERIODS.
+           MOVE LOAN-PRINCIPAL-IN TO VALU-PRINCIPAL.
+           MOVE LOAN-CURRENCY-CODE TO VALU-CURRENCY-CODE.
+           MOVE "A" TO VALU-FUNCTION-CODE.
+           DISPLAY "COBVRUN: LOAN " LOAN-ID.
+           CALL "COBVALU" USING VALU-PARM.
+           IF VALU-CALL-FEEDBACK = "OF"
+              DISPLAY "COBVRUN: LOAN " LOAN-ID
+                      " REJECTED -- TOO MANY PERIODS"
+              ADD 1 TO WS-LOAN-REJECTED
+           ELSE
+              ADD 1 TO WS-LOAN-COUNT
+           END-IF.
+           PERFORM EVALUATE-VENDOR-DISCOUNT.
+           PERFORM READ-NEXT-LOAN.
+      *
+      * If the loan's vendor is on file and carries early-payment
+      * discount terms, ask COBVALU whether the discount is worth
+      * taking against this loan's own rate as the cost of capital.
+      *
+       EVALUATE-VENDOR-DISCOUNT.
+           MOVE LOAN-VENDOR-NUMBER TO VENDOR-NUMBER.
+           READ VENDOR-FILE
+               INVALID KEY
+                   DISPLAY "COBVRUN: VENDOR " LOAN-VENDOR-NUMBER
+                           " NOT ON FILE, NO DISCOUNT TO EVALUATE"
+               NOT INVALID KEY
+                   IF VENDOR-DISCOUNT-PERCENT > ZERO
+                      MOVE VENDOR-DISCOUNT-PERCENT
+                                            TO VALU-DISCOUNT-PERCENT
+                      MOVE VENDOR-DISCOUNT-DAYS TO VALU-DISCOUNT-DAYS
+                      MOVE VENDOR-NET-DAYS      TO VALU-NET-DAYS
+                      MOVE "D" TO VALU-FUNCTION-CODE
+                      CALL "COBVALU" USING VALU-PARM
+                      ADD 1 TO WS-DISCOUNTS-EVALUATED
+                   END-IF
+           END-READ.
+
+       READ-NEXT-LOAN.
+           READ LOAN-FILE
+               AT END MOVE "10" TO WS-LOAN-FILE-STATUS
+           END-READ.
