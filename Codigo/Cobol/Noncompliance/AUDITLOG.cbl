@@ -0,0 +1,91 @@
+      **********************************************************
+      * AUDIT LOGGING SUBROUTINE                                *
+      *                                                          *
+      * WRITES ONE LINE TO THE SYSTEM-WIDE AUDIT LOG FOR EVERY   *
+      * CALL -- PROGRAM NAME, RUN DATE/TIME, RECORD KEY, ACTION, *
+      * AND BEFORE/AFTER VALUES -- SO VNDMAINT, COBOLSQL,        *
+      * VNDERR03, AND ANY FUTURE MAINTENANCE PROGRAM SHARE ONE   *
+      * AUDIT FILE AND ONE LOG FORMAT INSTEAD OF EACH WRITING    *
+      * ITS OWN.  OPENS THE LOG IN EXTEND MODE, WRITES ONE       *
+      * RECORD, AND CLOSES IT AGAIN ON EVERY CALL SO CALLERS     *
+      * DON'T HAVE TO OPEN OR CLOSE ANYTHING THEMSELVES.         *
+      *                                                          *
+      * MODIFICATION HISTORY                                     *
+      *   WHO   DATE        WHAT                                 *
+      *   RWH   2026-08-09  Original version, pulled out of      *
+      *                     VNDMAINT's own audit-write paragraphs.*
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "SYSAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05 ALOG-PROGRAM-NAME        PIC X(08).
+           05 ALOG-AUDIT-DATE          PIC 9(08).
+           05 ALOG-AUDIT-TIME          PIC 9(06).
+           05 ALOG-RECORD-KEY          PIC X(10).
+           05 ALOG-ACTION              PIC X(08).
+           05 ALOG-FIELD-CHANGED       PIC X(20).
+           05 ALOG-OLD-VALUE           PIC X(30).
+           05 ALOG-NEW-VALUE           PIC X(30).
+           05 ALOG-OPERATOR-ID         PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+           COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+               ==WS-AUDIT-FILE-STATUS== ==PFX-FILE-OK== BY
+               ==AUDIT-FILE-OK== ==PFX-FILE-EOF== BY
+               ==AUDIT-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+               ==AUDIT-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+               ==AUDIT-FILE-NOT-FOUND==
+               ==PFX-FILE-BOUNDARY-VIOLATION== BY
+               ==AUDIT-FILE-BOUNDARY-VIOLATION==.
+
+       LINKAGE SECTION.
+       01  AUDITLOG-PARM.
+           05 AUDITLOG-PROGRAM-NAME    PIC X(08).
+           05 AUDITLOG-RECORD-KEY      PIC X(10).
+           05 AUDITLOG-ACTION          PIC X(08).
+           05 AUDITLOG-FIELD-CHANGED   PIC X(20).
+           05 AUDITLOG-OLD-VALUE       PIC X(30).
+           05 AUDITLOG-NEW-VALUE       PIC X(30).
+           05 AUDITLOG-OPERATOR-ID     PIC X(08).
+
+       PROCEDURE DIVISION USING AUDITLOG-PARM.
+       0000-PROGRAMA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT AUDIT-FILE-OK
+              IF WS-AUDIT-FILE-STATUS = "35"
+                 CLOSE AUDIT-LOG-FILE
+                 OPEN OUTPUT AUDIT-LOG-FILE
+              ELSE
+                 DISPLAY "AUDITLOG: UNABLE TO OPEN AUDIT-LOG-FILE, "
+                         "STATUS " WS-AUDIT-FILE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+           MOVE AUDITLOG-PROGRAM-NAME  TO ALOG-PROGRAM-NAME.
+           ACCEPT ALOG-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT ALOG-AUDIT-TIME FROM TIME.
+           MOVE AUDITLOG-RECORD-KEY    TO ALOG-RECORD-KEY.
+           MOVE AUDITLOG-ACTION        TO ALOG-ACTION.
+           MOVE AUDITLOG-FIELD-CHANGED TO ALOG-FIELD-CHANGED.
+           MOVE AUDITLOG-OLD-VALUE     TO ALOG-OLD-VALUE.
+           MOVE AUDITLOG-NEW-VALUE     TO ALOG-NEW-VALUE.
+           MOVE AUDITLOG-OPERATOR-ID   TO ALOG-OPERATOR-ID.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
