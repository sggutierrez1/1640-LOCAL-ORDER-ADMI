@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDXREF.
+000300*--------------------------------------------------
+000400* Reads VENDOR-FILE sequentially and, for each
+000500* vendor, looks up TABVTA rows whose CIUDAD/ESTADO
+000600* match that vendor's city/state, printing a cross-
+000700* reference line for every match so purchasing and
+000800* sales can see which vendors are local to a given
+000900* customer region.
+001000*
+001100* MODIFICATION HISTORY
+001200*   WHO   DATE        WHAT
+001300*   RWH   2026-08-09  Original version.
+001400*--------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800
+001900     SELECT VENDOR-FILE
+002000         ASSIGN TO "vendor"
+002100         ORGANIZATION IS INDEXED
+002200         RECORD KEY IS VENDOR-NUMBER
+002300         ACCESS MODE IS DYNAMIC
+002400         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002500
+002600     SELECT VNDXREF-REPORT-FILE
+002700         ASSIGN TO "VNDXREFRPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200
+003300     COPY FILEVTA.
+003400
+003500 FD  VNDXREF-REPORT-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003650*    WIDE ENOUGH TO HOLD WRITE-XREF-LINE'S FULL STRING (VENDOR
+003660*    NUMBER/NAME, CUSTOMER NAME, CITY AND STATE) WITHOUT
+003670*    TRUNCATING THE CITY/STATE MATCH INFORMATION OFF THE END.
+003700 01  VNDXREF-REPORT-LINE          PIC X(120).
+003800
+003900 WORKING-STORAGE SECTION.
+004000
+004100 EXEC SQL
+004200      INCLUDE SQLCA
+004300 END-EXEC.
+004400
+004500 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004600
+004700 EXEC SQL
+004800      INCLUDE TABLAVTA
+004900 END-EXEC.
+005000
+005100*    HOST VARIABLES FOR THE CITY/STATE THE CURSOR IS MATCHED
+005200*    AGAINST -- SEPARATE FROM CIUDAD/ESTADO, WHICH THE CURSOR
+005300*    ALSO FETCHES THE CUSTOMER'S OWN VALUES INTO.
+005400 01  WS-MATCH-CIUDAD              PIC X(30).
+005500 01  WS-MATCH-ESTADO              PIC X(30).
+005600
+005700 EXEC SQL END DECLARE SECTION END-EXEC.
+005800
+005850*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+005860*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+005900     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005910         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+005920         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+005930         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005940         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005950         ==VENDOR-FILE-NOT-FOUND==
+005960         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005970         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+006200
+006300 01  WS-VENDOR-READ               PIC 9(7) VALUE ZERO.
+006400 01  WS-XREF-COUNT                PIC 9(7) VALUE ZERO.
+006500
+006600 LINKAGE SECTION.
+006700 01  VNDXREF-PARM.
+006800     05 VNDXREF-OPERATOR-ID       PIC X(08).
+006900
+007000 PROCEDURE DIVISION USING VNDXREF-PARM.
+007100 PROGRAM-BEGIN.
+007200     PERFORM OPENING-PROCEDURE.
+007300     PERFORM MAIN-PROCESS.
+007400     PERFORM CLOSING-PROCEDURE.
+007500
+007600 PROGRAM-DONE.
+007700     STOP RUN.
+007800
+007900 OPENING-PROCEDURE.
+008000     OPEN INPUT VENDOR-FILE.
+008100     IF NOT VENDOR-FILE-OK
+008200        DISPLAY "VNDXREF: UNABLE TO OPEN VENDOR-FILE, STATUS "
+008300                WS-VENDOR-FILE-STATUS
+008400        MOVE "10" TO WS-VENDOR-FILE-STATUS
+008450        MOVE 16 TO RETURN-CODE
+008500     END-IF.
+008600     OPEN OUTPUT VNDXREF-REPORT-FILE.
+008700     MOVE SPACES TO VNDXREF-REPORT-LINE.
+008800     STRING "VENDOR/CUSTOMER CROSS-REFERENCE BY CITY AND STATE"
+008900            DELIMITED BY SIZE INTO VNDXREF-REPORT-LINE.
+008950     WRITE VNDXREF-REPORT-LINE.
+008960     MOVE SPACES TO VNDXREF-REPORT-LINE.
+008970     STRING "REQUESTED BY: " VNDXREF-OPERATOR-ID
+008980            DELIMITED BY SIZE INTO VNDXREF-REPORT-LINE.
+009000     WRITE VNDXREF-REPORT-LINE.
+009100     MOVE SPACES TO VNDXREF-REPORT-LINE.
+009200     WRITE VNDXREF-REPORT-LINE.
+009300     PERFORM READ-NEXT-VENDOR.
+009400
+009500 CLOSING-PROCEDURE.
+009600     MOVE SPACES TO VNDXREF-REPORT-LINE.
+009700     STRING "VENDORS READ: " WS-VENDOR-READ
+009800            "   MATCHES FOUND: " WS-XREF-COUNT
+009900            DELIMITED BY SIZE INTO VNDXREF-REPORT-LINE.
+010000     WRITE VNDXREF-REPORT-LINE.
+010100     CLOSE VENDOR-FILE.
+010200     CLOSE VNDXREF-REPORT-FILE.
+010300     DISPLAY "VNDXREF: VENDORS READ ...: " WS-VENDOR-READ.
+010400     DISPLAY "VNDXREF: MATCHES FOUND ..: " WS-XREF-COUNT.
+010500
+010600 MAIN-PROCESS.
+010700     PERFORM MATCH-ONE-VENDOR UNTIL VENDOR-FILE-EOF.
+010800
+010900 READ-NEXT-VENDOR.
+011000     READ VENDOR-FILE NEXT RECORD
+011100          AT END MOVE "10" TO WS-VENDOR-FILE-STATUS.
+011200     IF NOT VENDOR-FILE-EOF
+011300        ADD 1 TO WS-VENDOR-READ
+011400     END-IF.
+011500
+011600 MATCH-ONE-VENDOR.
+011700     MOVE VENDOR-CITY  TO WS-MATCH-CIUDAD.
+011800     MOVE VENDOR-STATE TO WS-MATCH-ESTADO.
+011900     EXEC SQL
+012000         DECLARE VNDXREF-CURSOR CURSOR FOR
+012100             SELECT NOMBRE, CIUDAD, ESTADO
+012200               FROM TABVTA
+012300              WHERE CIUDAD = :WS-MATCH-CIUDAD
+012400                AND ESTADO = :WS-MATCH-ESTADO
+012500     END-EXEC.
+012600     EXEC SQL
+012700         OPEN VNDXREF-CURSOR
+012800     END-EXEC.
+012900     PERFORM FETCH-TABVTA-MATCH.
+013000     PERFORM WRITE-XREF-LINE UNTIL SQLCODE NOT = ZERO.
+013100     EXEC SQL
+013200         CLOSE VNDXREF-CURSOR
+013300     END-EXEC.
+013400     PERFORM READ-NEXT-VENDOR.
+013500
+013600 FETCH-TABVTA-MATCH.
+013700     EXEC SQL
+013800         FETCH VNDXREF-CURSOR
+013900             INTO :NOMBRE, :CIUDAD, :ESTADO
+014000     END-EXEC.
+014100
+014200 WRITE-XREF-LINE.
+014300     MOVE SPACES TO VNDXREF-REPORT-LINE.
+014400     STRING "VENDOR " VENDOR-NUMBER " " VENDOR-NAME
+014500            " <-> CUSTOMER " NOMBRE
+014600            " (" VENDOR-CITY " " VENDOR-STATE ")"
+014700            DELIMITED BY SIZE INTO VNDXREF-REPORT-LINE.
+014800     WRITE VNDXREF-REPORT-LINE.
+014900     ADD 1 TO WS-XREF-COUNT.
+015000     PERFORM FETCH-TABVTA-MATCH.
