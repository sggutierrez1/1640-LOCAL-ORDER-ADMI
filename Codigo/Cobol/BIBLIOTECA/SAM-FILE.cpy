@@ -0,0 +1,7 @@
+       FD SAM-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  SAM-FILE-RECORD.
+           05 SAM-FILE-KEY-NUMBER 	PIC X(06).
+           05 SAM-FILE-NAME 		PIC X(30).
+           05 SAM-FILE-ADDRESS 	PIC X(30).
+           05 SAM-FILE-CONTACT 	PIC X(30).
