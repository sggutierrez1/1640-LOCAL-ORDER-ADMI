@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TABMAINT.
+000300*--------------------------------------------------
+000400* Applies add/change transactions against the TABVTA
+000500* sales/customer table by NOMBRE, and lists the table
+000600* to a report at the end of the run, so TABVTA gets
+000700* populated and maintained like the rest of the system
+000800* instead of sitting orphaned.
+000900*
+001000* MODIFICATION HISTORY
+001100*   WHO   DATE        WHAT
+001200*   RWH   2026-08-09  Original version.
+001300*--------------------------------------------------
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700
+001800     SELECT TABVTA-TRANSACTION-FILE
+001900         ASSIGN TO "TABVTRAN"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-TRAN-FILE-STATUS.
+002200
+002300     SELECT TABVTA-LISTING-FILE
+002400         ASSIGN TO "TABVRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900
+003000     COPY TABVTRN.
+003100
+003200 FD  TABVTA-LISTING-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003350*    WIDE ENOUGH TO HOLD WRITE-TABVTA-LISTING-LINE'S FULL
+003360*    STRING (NOMBRE, CIUDAD, AND ESTADO AT THEIR FULL WIDTH)
+003370*    WITHOUT TRUNCATING ESTADO OFF THE END.
+003400 01  TABVTA-LISTING-LINE         PIC X(100).
+003500
+003600 WORKING-STORAGE SECTION.
+003700
+003800 EXEC SQL
+003900      INCLUDE SQLCA
+004000 END-EXEC.
+004100
+004200 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004300
+004400 EXEC SQL
+004500      INCLUDE TABLAVTA
+004600 END-EXEC.
+004700
+004800 EXEC SQL END DECLARE SECTION END-EXEC.
+004900
+004950*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+004960*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+005000     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005010         ==WS-TRAN-FILE-STATUS== ==PFX-FILE-OK== BY
+005020         ==TRAN-FILE-OK== ==PFX-FILE-EOF== BY
+005030         ==TRAN-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005040         ==TRAN-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005050         ==TRAN-FILE-NOT-FOUND==
+005060         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005070         ==TRAN-FILE-BOUNDARY-VIOLATION==.
+005300
+005310*    PARAMETER PASSED TO THE SHARED AUDIT-LOGGING SUBPROGRAM --
+005320*    SEE AUDITLOG.
+005330 01  TABMAINT-AUDITLOG-PARM.
+005340     05 AUDITLOG-PROGRAM-NAME    PIC X(08).
+005350     05 AUDITLOG-RECORD-KEY      PIC X(10).
+005360     05 AUDITLOG-ACTION          PIC X(08).
+005370     05 AUDITLOG-FIELD-CHANGED   PIC X(20).
+005380     05 AUDITLOG-OLD-VALUE       PIC X(30).
+005390     05 AUDITLOG-NEW-VALUE       PIC X(30).
+005395     05 AUDITLOG-OPERATOR-ID     PIC X(08).
+005396
+005397*    PARAMETER PASSED TO THE SHARED AUTHORIZATION-CHECK
+005398*    SUBPROGRAM -- SEE AUTHCHK.
+005399 01  TABMAINT-AUTHCHK-PARM.
+005400     05 AUTHCHK-OPERATOR-ID       PIC X(08).
+005410     05 AUTHCHK-AUTHORIZED-SWITCH PIC X(01).
+005420         88 AUTHCHK-AUTHORIZED            VALUE "Y".
+005430         88 AUTHCHK-NOT-AUTHORIZED        VALUE "N".
+005440
+005450 01  WS-TRAN-AT-END            PIC X VALUE "N".
+005460 01  WS-TABVTA-ROW-COUNT       PIC S9(8) COMP.
+005500
+005600 01  WS-CONTROL-TOTALS.
+005700     05 WS-TRANS-READ          PIC 9(7) VALUE ZERO.
+005800     05 WS-TABVTA-ADDED        PIC 9(7) VALUE ZERO.
+005900     05 WS-TABVTA-CHANGED      PIC 9(7) VALUE ZERO.
+006000     05 WS-TRANS-IN-ERROR      PIC 9(7) VALUE ZERO.
+006100     05 WS-TABVTA-LISTED       PIC 9(7) VALUE ZERO.
+006200
+006300 LINKAGE SECTION.
+006400 01  TABMAINT-PARM.
+006420*    THE RUN-TIME PRECEDES PARM TEXT FROM THE JCL EXEC CARD
+006440*    WITH A 2-BYTE BINARY LENGTH COUNT -- THIS HAS TO BE
+006460*    DECLARED HERE OR THE LENGTH BYTES GET READ AS IF THEY
+006480*    WERE PART OF TABMAINT-OPERATOR-ID.
+006490     05 TABMAINT-PARM-LEN      PIC S9(4) COMP.
+006500     05 TABMAINT-OPERATOR-ID   PIC X(08).
+006600
+006700 PROCEDURE DIVISION USING TABMAINT-PARM.
+006800 PROGRAM-BEGIN.
+006850     PERFORM CHECK-OPERATOR-AUTHORIZATION.
+006860     IF AUTHCHK-NOT-AUTHORIZED
+006865        GO TO PROGRAM-DONE
+006870     END-IF.
+006900     PERFORM OPENING-PROCEDURE.
+007000     PERFORM MAIN-PROCESS.
+007100     PERFORM LIST-TABVTA.
+007200     PERFORM CLOSING-PROCEDURE.
+007300
+007400 PROGRAM-DONE.
+007500     STOP RUN.
+007550
+007560 CHECK-OPERATOR-AUTHORIZATION.
+007565     MOVE TABMAINT-OPERATOR-ID TO AUTHCHK-OPERATOR-ID.
+007570     CALL "AUTHCHK" USING TABMAINT-AUTHCHK-PARM.
+007575     IF AUTHCHK-NOT-AUTHORIZED
+007580        DISPLAY "TABMAINT: OPERATOR " TABMAINT-OPERATOR-ID
+007585                " NOT AUTHORIZED FOR TABVTA MAINTENANCE"
+007590        MOVE "TABMAINT"          TO AUDITLOG-PROGRAM-NAME
+007595        MOVE SPACES              TO AUDITLOG-RECORD-KEY
+007600        MOVE "DENIED"            TO AUDITLOG-ACTION
+007605        MOVE "AUTHORIZATION"     TO AUDITLOG-FIELD-CHANGED
+007610        MOVE SPACES              TO AUDITLOG-OLD-VALUE
+007615        MOVE SPACES              TO AUDITLOG-NEW-VALUE
+007620        MOVE TABMAINT-OPERATOR-ID TO AUDITLOG-OPERATOR-ID
+007625        CALL "AUDITLOG" USING TABMAINT-AUDITLOG-PARM
+007630        MOVE 16 TO RETURN-CODE
+007635     END-IF.
+007640
+007700 OPENING-PROCEDURE.
+007800     OPEN INPUT TABVTA-TRANSACTION-FILE.
+007820     IF NOT TRAN-FILE-OK
+007830        DISPLAY "TABMAINT: UNABLE TO OPEN TABVTA-TRANSACTION-"
+007835                "FILE, STATUS " WS-TRAN-FILE-STATUS
+007840        MOVE 16 TO RETURN-CODE
+007850        GO TO PROGRAM-DONE
+007860     END-IF.
+007900     OPEN OUTPUT TABVTA-LISTING-FILE.
+008000
+008100 CLOSING-PROCEDURE.
+008200     EXEC SQL
+008300         COMMIT
+008400     END-EXEC.
+008500     CLOSE TABVTA-TRANSACTION-FILE.
+008600     CLOSE TABVTA-LISTING-FILE.
+008700     DISPLAY "TABMAINT CONTROL TOTALS".
+008800     DISPLAY "  TRANSACTIONS READ ...: " WS-TRANS-READ.
+008900     DISPLAY "  TABVTA ROWS ADDED ...: " WS-TABVTA-ADDED.
+009000     DISPLAY "  TABVTA ROWS CHANGED .: " WS-TABVTA-CHANGED.
+009100     DISPLAY "  TRANSACTIONS IN ERROR: " WS-TRANS-IN-ERROR.
+009200     DISPLAY "  TABVTA ROWS LISTED ..: " WS-TABVTA-LISTED.
+009300
+009400 MAIN-PROCESS.
+009500     PERFORM READ-NEXT-TRANSACTION.
+009600     PERFORM APPLY-TRANSACTION
+009700             UNTIL WS-TRAN-AT-END = "Y".
+009800
+009900 READ-NEXT-TRANSACTION.
+010000     READ TABVTA-TRANSACTION-FILE
+010100          AT END MOVE "Y" TO WS-TRAN-AT-END.
+010200     IF WS-TRAN-AT-END NOT = "Y"
+010300        ADD 1 TO WS-TRANS-READ
+010400     END-IF.
+010500
+010600 APPLY-TRANSACTION.
+010700     EVALUATE TRUE
+010800        WHEN VTATRAN-ADD
+010900             PERFORM ADD-TABVTA-ROW
+011000        WHEN VTATRAN-CHANGE
+011100             PERFORM CHANGE-TABVTA-ROW
+011200        WHEN OTHER
+011300             DISPLAY "TABMAINT: INVALID TRANSACTION CODE FOR "
+011400                     VTATRAN-NOMBRE
+011500             ADD 1 TO WS-TRANS-IN-ERROR
+011600     END-EVALUATE.
+011700     PERFORM READ-NEXT-TRANSACTION.
+011800
+011900 ADD-TABVTA-ROW.
+012000     MOVE VTATRAN-NOMBRE TO NOMBRE.
+012100     MOVE VTATRAN-CIUDAD TO CIUDAD.
+012200     MOVE VTATRAN-ESTADO TO ESTADO.
+012210     MOVE ZERO TO WS-TABVTA-ROW-COUNT.
+012220     EXEC SQL
+012230         SELECT COUNT(*)
+012240           INTO :WS-TABVTA-ROW-COUNT
+012250           FROM TABVTA
+012260          WHERE NOMBRE = :NOMBRE
+012270     END-EXEC.
+012280     IF WS-TABVTA-ROW-COUNT > ZERO
+012290        DISPLAY "TABMAINT: TABVTA ROW FOR " NOMBRE
+012295                " NOT ADDED, ALREADY ON FILE"
+012297        ADD 1 TO WS-TRANS-IN-ERROR
+012299     ELSE
+012300        EXEC SQL
+012400            INSERT INTO TABVTA (NOMBRE, CIUDAD, ESTADO)
+012500                VALUES (:NOMBRE, :CIUDAD, :ESTADO)
+012600        END-EXEC
+012700        IF SQLCODE = ZERO
+012800           ADD 1 TO WS-TABVTA-ADDED
+012900        ELSE
+013000           DISPLAY "TABMAINT: TABVTA ROW FOR " NOMBRE
+013100                   " NOT ADDED, SQLCODE " SQLCODE
+013200           ADD 1 TO WS-TRANS-IN-ERROR
+013300        END-IF
+013350     END-IF.
+013400
+013500 CHANGE-TABVTA-ROW.
+013600     MOVE VTATRAN-NOMBRE TO NOMBRE.
+013700     MOVE VTATRAN-CIUDAD TO CIUDAD.
+013800     MOVE VTATRAN-ESTADO TO ESTADO.
+013810     MOVE ZERO TO WS-TABVTA-ROW-COUNT.
+013820     EXEC SQL
+013830         SELECT COUNT(*)
+013840           INTO :WS-TABVTA-ROW-COUNT
+013850           FROM TABVTA
+013860          WHERE NOMBRE = :NOMBRE
+013870     END-EXEC.
+013880     IF WS-TABVTA-ROW-COUNT = ZERO
+013890        DISPLAY "TABMAINT: TABVTA ROW FOR " NOMBRE
+013895                " NOT CHANGED, NOT ON FILE"
+013897        ADD 1 TO WS-TRANS-IN-ERROR
+013899     ELSE
+013900        EXEC SQL
+014000            UPDATE TABVTA
+014100               SET CIUDAD = :CIUDAD,
+014200                   ESTADO = :ESTADO
+014300             WHERE NOMBRE = :NOMBRE
+014400        END-EXEC
+014500        IF SQLCODE = ZERO
+014600           ADD 1 TO WS-TABVTA-CHANGED
+014700        ELSE
+014800           DISPLAY "TABMAINT: TABVTA ROW FOR " NOMBRE
+014900                   " NOT CHANGED, SQLCODE " SQLCODE
+015000           ADD 1 TO WS-TRANS-IN-ERROR
+015100        END-IF
+015150     END-IF.
+015200
+015300*    LIST EVERY TABVTA ROW, ORDERED BY NOMBRE, TO THE LISTING
+015400*    FILE SO IT CAN BE HANDED OUT THE SAME WAY VNDERR03'S
+015500*    VENDOR ROSTER IS.
+015600 LIST-TABVTA.
+015700     EXEC SQL
+015800         DECLARE TABVTA-CURSOR CURSOR FOR
+015900             SELECT NOMBRE, CIUDAD, ESTADO
+016000               FROM TABVTA
+016100              ORDER BY NOMBRE
+016200     END-EXEC.
+016300     EXEC SQL
+016400         OPEN TABVTA-CURSOR
+016500     END-EXEC.
+016600     PERFORM FETCH-TABVTA-ROW.
+016700     PERFORM WRITE-TABVTA-LISTING-LINE
+016800             UNTIL SQLCODE NOT = ZERO.
+016900     EXEC SQL
+017000         CLOSE TABVTA-CURSOR
+017100     END-EXEC.
+017200
+017300 FETCH-TABVTA-ROW.
+017400     EXEC SQL
+017500         FETCH TABVTA-CURSOR
+017600             INTO :NOMBRE, :CIUDAD, :ESTADO
+017700     END-EXEC.
+017800
+017900 WRITE-TABVTA-LISTING-LINE.
+018000     MOVE SPACES TO TABVTA-LISTING-LINE.
+018100     STRING NOMBRE "  " CIUDAD "  " ESTADO
+018200            DELIMITED BY SIZE INTO TABVTA-LISTING-LINE.
+018300     WRITE TABVTA-LISTING-LINE.
+018400     ADD 1 TO WS-TABVTA-LISTED.
+018500     PERFORM FETCH-TABVTA-ROW.
