@@ -0,0 +1,50 @@
+      **********************************************************
+      * AUTHORIZATION CHECK SUBROUTINE                          *
+      *                                                          *
+      * LOOKS AN OPERATOR ID UP IN THE LIST OF STAFF AUTHORIZED  *
+      * TO MAINTAIN VENDOR OR SALES-TABLE MASTER DATA, SO VNDMAINT,*
+      * TABMAINT, AND ANY FUTURE MAINTENANCE PROGRAM CHECK THE    *
+      * SAME LIST THE SAME WAY INSTEAD OF EACH TRUSTING WHATEVER  *
+      * OPERATOR ID IT'S HANDED.                                  *
+      *                                                          *
+      * MODIFICATION HISTORY                                     *
+      *   WHO   DATE        WHAT                                 *
+      *   RWH   2026-08-09  Original version.                    *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHCHK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    STAFF AUTHORIZED TO ADD, CHANGE, OR DELETE VENDOR OR
+      *    SALES-TABLE MASTER RECORDS.
+       01  WS-AUTH-OPERATOR-LIST.
+           05 FILLER                   PIC X(08) VALUE "VNDADMIN".
+           05 FILLER                   PIC X(08) VALUE "TABADMIN".
+           05 FILLER                   PIC X(08) VALUE "SUPVISR1".
+           05 FILLER                   PIC X(08) VALUE "SUPVISR2".
+
+       01  WS-AUTH-OPERATOR-REDEF REDEFINES WS-AUTH-OPERATOR-LIST.
+           05 WS-AUTH-OPERATOR-ENTRY   OCCURS 4 TIMES
+              INDEXED BY WS-AUTH-IDX   PIC X(08).
+
+       LINKAGE SECTION.
+       01  AUTHCHK-PARM.
+           05 AUTHCHK-OPERATOR-ID      PIC X(08).
+           05 AUTHCHK-AUTHORIZED-SWITCH PIC X(01).
+               88 AUTHCHK-AUTHORIZED            VALUE "Y".
+               88 AUTHCHK-NOT-AUTHORIZED        VALUE "N".
+
+       PROCEDURE DIVISION USING AUTHCHK-PARM.
+       0000-PROGRAMA.
+           MOVE "N" TO AUTHCHK-AUTHORIZED-SWITCH.
+           SET WS-AUTH-IDX TO 1.
+           SEARCH WS-AUTH-OPERATOR-ENTRY
+               AT END
+                  CONTINUE
+               WHEN WS-AUTH-OPERATOR-ENTRY (WS-AUTH-IDX) =
+                                             AUTHCHK-OPERATOR-ID
+                  MOVE "Y" TO AUTHCHK-AUTHORIZED-SWITCH
+           END-SEARCH.
+           GOBACK.
