@@ -0,0 +1,19 @@
+      * FD VENDOR-ARCHIVE-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD VENDOR-ARCHIVE-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  VENDOR-ARCHIVE-RECORD.
+           05 ARC-VENDOR-NUMBER 	PIC 9(5).
+           05 ARC-VENDOR-NAME 		PIC X(30).
+           05 ARC-VENDOR-ADDRESS-1 	PIC X(30).
+           05 ARC-VENDOR-ADDRESS-2 	PIC X(30).
+           05 ARC-VENDOR-CITY 		PIC X(20).
+           05 ARC-VENDOR-STATE 	PIC X(2).
+           05 ARC-VENDOR-ZIP 		PIC X(10).
+           05 ARC-VENDOR-CONTACT 	PIC X(30).
+           05 ARC-VENDOR-PHONE 	PIC X(15).
+           05 ARC-VENDOR-STATUS 	PIC X(01).
+           05 ARC-VENDOR-NET-DAYS 	PIC 9(03).
+           05 ARC-VENDOR-DISCOUNT-PERCENT 	PIC 9V99.
+           05 ARC-VENDOR-DISCOUNT-DAYS 	PIC 9(03).
+           05 ARC-ARCHIVE-DATE 	PIC 9(08).
