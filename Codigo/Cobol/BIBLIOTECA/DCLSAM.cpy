@@ -1,16 +1,22 @@
-      **************** Top of Data ****************  
+      **************** Top of Data ****************
           EXEC SQL DECLARE SAM-TAB TABLE
-           ( SAM_ID           CHAR(06)  NOT NULL,
-             SAM_NAME         CHAR(30)  NOT NULL,
-             SAM_ADDRESS      CHAR(30)  NOT NULL,
-             SAM_CONTACT      CHAR(30)  NOT NULL
+           ( SAM_ID               CHAR(06)   NOT NULL,
+             SAM_NAME             CHAR(30)   NOT NULL,
+             SAM_ADDRESS          CHAR(30)   NOT NULL,
+             SAM_CONTACT          CHAR(30)   NOT NULL,
+             SAM_STATUS           CHAR(01)   NOT NULL,
+             SAM_LAST_UPDATE_DATE CHAR(08)   NOT NULL
            ) END-EXEC.
       *********************************************
       *COBOL DECLARATION FOR TABLE SAM
       *********************************************
        01  DCLSAM.
-           10 SAM-ID           PIC X(06).
-           10 SAM-NAME         PIC X(30).
-           10 SAM-ADDRESS      PIC X(30).
-           10 SAM-CONTACT      PIC X(30).
+           10 SAM-ID                  PIC X(06).
+           10 SAM-NAME                PIC X(30).
+           10 SAM-ADDRESS             PIC X(30).
+           10 SAM-CONTACT             PIC X(30).
+           10 SAM-STATUS              PIC X(01).
+               88 SAM-ROW-CURRENT             VALUE "A".
+               88 SAM-ROW-STALE               VALUE "I".
+           10 SAM-LAST-UPDATE-DATE    PIC 9(08).
       ************** Bottom of Data ***************
\ No newline at end of file
