@@ -0,0 +1,20 @@
+      * FD PURCHASE-ORDER-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD PURCHASE-ORDER-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  PURCHASE-ORDER-RECORD.
+           05 PO-KEY.
+               10 PO-VENDOR-NUMBER 	PIC 9(5).
+               10 PO-NUMBER 		PIC 9(7).
+           05 PO-ORDER-DATE 	PIC 9(8).
+           05 PO-STATUS 		PIC X(01).
+               88 PO-STATUS-OPEN 		VALUE "O".
+               88 PO-STATUS-CLOSED 		VALUE "C".
+               88 PO-STATUS-CANCELLED 	VALUE "X".
+           05 PO-DESCRIPTION 	PIC X(40).
+           05 PO-QUANTITY 		PIC 9(7).
+           05 PO-UNIT-COST 	PIC 9(7)V99.
+           05 PO-TOTAL-AMOUNT 	PIC 9(9)V99.
+           05 PO-EXPECTED-DATE 	PIC 9(8).
+           05 PO-CLOSED-DATE 	PIC 9(8).
+           05 FILLER 		PIC X(10).
