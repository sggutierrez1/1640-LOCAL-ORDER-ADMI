@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TABGEOG.
+000300*--------------------------------------------------
+000400* Reads TABVTA ordered by ESTADO and CIUDAD within
+000500* state and produces a geographic breakdown report -
+000600* a count of rows by city within each state, a
+000700* subtotal per state, and a grand total, so we have
+000800* a read on how the customer/sales base is spread
+000900* out geographically.
+001000*
+001100* MODIFICATION HISTORY
+001200*   WHO   DATE        WHAT
+001300*   RWH   2026-08-09  Original version.
+001400*--------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800
+001900     SELECT TABGEOG-REPORT-FILE
+002000         ASSIGN TO "TABGEORPT"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500
+002600 FD  TABGEOG-REPORT-FILE
+002700     LABEL RECORDS ARE STANDARD.
+002750*    WIDE ENOUGH TO HOLD WRITE-CIUDAD-COUNT'S FULL STRING
+002760*    (CITY, STATE, AND THE COUNT) WITHOUT TRUNCATING THE LAST
+002770*    DIGIT OF THE COUNT OFF THE END.
+002800 01  TABGEOG-REPORT-LINE          PIC X(85).
+002900
+003000 WORKING-STORAGE SECTION.
+003100
+003200 EXEC SQL
+003300      INCLUDE SQLCA
+003400 END-EXEC.
+003500
+003600 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+003700
+003800 EXEC SQL
+003900      INCLUDE TABLAVTA
+004000 END-EXEC.
+004100
+004200 EXEC SQL END DECLARE SECTION END-EXEC.
+004300
+004400 01  WS-PREV-ESTADO               PIC X(30) VALUE SPACES.
+004500 01  WS-PREV-CIUDAD               PIC X(30) VALUE SPACES.
+004600 01  WS-FIRST-ROW-SWITCH          PIC X VALUE "Y".
+004700     88 WS-FIRST-ROW                     VALUE "Y".
+004800
+004900 01  WS-CIUDAD-COUNT              PIC 9(5) VALUE ZERO.
+005000 01  WS-ESTADO-COUNT              PIC 9(5) VALUE ZERO.
+005100 01  WS-GRAND-TOTAL               PIC 9(7) VALUE ZERO.
+005200
+005350*    WIDE ENOUGH TO HOLD WS-GRAND-TOTAL'S FULL PIC 9(7) WIDTH --
+005360*    WS-CIUDAD-COUNT AND WS-ESTADO-COUNT ALSO EDIT THROUGH THIS
+005370*    FIELD AND FIT COMFORTABLY WITHIN THE WIDER PICTURE.
+005400 01  WS-COUNT-OUT                 PIC ZZZZZZ9.
+005400
+005500 LINKAGE SECTION.
+005600 01  TABGEOG-PARM.
+005700     05 TABGEOG-OPERATOR-ID       PIC X(08).
+005800
+005900 PROCEDURE DIVISION USING TABGEOG-PARM.
+006000 PROGRAM-BEGIN.
+006100     PERFORM OPENING-PROCEDURE.
+006200     PERFORM MAIN-PROCESS.
+006300     PERFORM CLOSING-PROCEDURE.
+006400
+006500 PROGRAM-DONE.
+006600     STOP RUN.
+006700
+006800 OPENING-PROCEDURE.
+006900     OPEN OUTPUT TABGEOG-REPORT-FILE.
+007000     MOVE SPACES TO TABGEOG-REPORT-LINE.
+007100     STRING "GEOGRAPHIC SALES SUMMARY - BY STATE AND CITY"
+007200            DELIMITED BY SIZE INTO TABGEOG-REPORT-LINE.
+007300     WRITE TABGEOG-REPORT-LINE.
+007320     MOVE SPACES TO TABGEOG-REPORT-LINE.
+007330     STRING "REQUESTED BY: " TABGEOG-OPERATOR-ID
+007340            DELIMITED BY SIZE INTO TABGEOG-REPORT-LINE.
+007350     WRITE TABGEOG-REPORT-LINE.
+007400     MOVE SPACES TO TABGEOG-REPORT-LINE.
+007500     WRITE TABGEOG-REPORT-LINE.
+007600     EXEC SQL
+007700         DECLARE TABGEOG-CURSOR CURSOR FOR
+007800             SELECT NOMBRE, CIUDAD, ESTADO
+007900               FROM TABVTA
+008000              ORDER BY ESTADO, CIUDAD
+008100     END-EXEC.
+008200     EXEC SQL
+008300         OPEN TABGEOG-CURSOR
+008400     END-EXEC.
+008500     PERFORM FETCH-TABVTA-ROW.
+008600
+008700 CLOSING-PROCEDURE.
+008800     IF NOT WS-FIRST-ROW
+008900        PERFORM WRITE-CIUDAD-COUNT
+009000        PERFORM WRITE-ESTADO-SUBTOTAL
+009100     END-IF.
+009200     MOVE SPACES TO TABGEOG-REPORT-LINE.
+009300     MOVE WS-GRAND-TOTAL TO WS-COUNT-OUT.
+009400     STRING "GRAND TOTAL ROWS: " WS-COUNT-OUT
+009500            DELIMITED BY SIZE INTO TABGEOG-REPORT-LINE.
+009600     WRITE TABGEOG-REPORT-LINE.
+009700     EXEC SQL
+009800         CLOSE TABGEOG-CURSOR
+009900     END-EXEC.
+010000     CLOSE TABGEOG-REPORT-FILE.
+010100     DISPLAY "TABGEOG: ROWS SUMMARIZED: " WS-GRAND-TOTAL.
+010200
+010300 MAIN-PROCESS.
+010400     PERFORM PROCESS-ONE-ROW UNTIL SQLCODE NOT = ZERO.
+010500
+010600 FETCH-TABVTA-ROW.
+010700     EXEC SQL
+010800         FETCH TABGEOG-CURSOR
+010900             INTO :NOMBRE, :CIUDAD, :ESTADO
+011000     END-EXEC.
+011100
+011200 PROCESS-ONE-ROW.
+011300     IF WS-FIRST-ROW
+011400        MOVE ESTADO TO WS-PREV-ESTADO
+011500        MOVE CIUDAD TO WS-PREV-CIUDAD
+011600        MOVE "N" TO WS-FIRST-ROW-SWITCH
+011700     ELSE
+011800        IF ESTADO NOT = WS-PREV-ESTADO
+011900           PERFORM WRITE-CIUDAD-COUNT
+012000           PERFORM WRITE-ESTADO-SUBTOTAL
+012100           MOVE ESTADO TO WS-PREV-ESTADO
+012200           MOVE CIUDAD TO WS-PREV-CIUDAD
+012300        ELSE
+012400           IF CIUDAD NOT = WS-PREV-CIUDAD
+012500              PERFORM WRITE-CIUDAD-COUNT
+012600              MOVE CIUDAD TO WS-PREV-CIUDAD
+012700           END-IF
+012800        END-IF
+012900     END-IF.
+013000     ADD 1 TO WS-CIUDAD-COUNT.
+013100     ADD 1 TO WS-ESTADO-COUNT.
+013200     ADD 1 TO WS-GRAND-TOTAL.
+013300     PERFORM FETCH-TABVTA-ROW.
+013400
+013500*    WRITE A LINE FOR THE CITY THAT JUST ENDED AND RESET THE
+013600*    CITY COUNTER FOR THE NEXT ONE.
+013700 WRITE-CIUDAD-COUNT.
+013800     MOVE SPACES TO TABGEOG-REPORT-LINE.
+013900     MOVE WS-CIUDAD-COUNT TO WS-COUNT-OUT.
+014000     STRING "    " WS-PREV-CIUDAD " " WS-PREV-ESTADO
+014100            "  COUNT: " WS-COUNT-OUT
+014200            DELIMITED BY SIZE INTO TABGEOG-REPORT-LINE.
+014300     WRITE TABGEOG-REPORT-LINE.
+014400     MOVE ZERO TO WS-CIUDAD-COUNT.
+014500
+014600*    WRITE THE SUBTOTAL LINE FOR THE STATE THAT JUST ENDED AND
+014700*    RESET THE STATE COUNTER FOR THE NEXT ONE.
+014800 WRITE-ESTADO-SUBTOTAL.
+014900     MOVE SPACES TO TABGEOG-REPORT-LINE.
+015000     MOVE WS-ESTADO-COUNT TO WS-COUNT-OUT.
+015100     STRING "  " WS-PREV-ESTADO " TOTAL: " WS-COUNT-OUT
+015200            DELIMITED BY SIZE INTO TABGEOG-REPORT-LINE.
+015300     WRITE TABGEOG-REPORT-LINE.
+015400     MOVE SPACES TO TABGEOG-REPORT-LINE.
+015500     WRITE TABGEOG-REPORT-LINE.
+015600     MOVE ZERO TO WS-ESTADO-COUNT.
