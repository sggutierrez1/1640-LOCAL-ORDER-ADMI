@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDDUPE.
+000300*--------------------------------------------------
+000400* Scans VENDOR-FILE for records whose VENDOR-NAME
+000500* and VENDOR-ADDRESS-1 match another vendor, and
+000600* reports the collisions so duplicate suppliers can
+000700* be cleaned up before they cause duplicate payments.
+000800*
+000900* MODIFICATION HISTORY
+001000*   WHO   DATE        WHAT
+001100*   RWH   2026-08-09  Original version.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT VENDOR-FILE
+001800         ASSIGN TO "vendor"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS VENDOR-NUMBER
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002300
+002400     SELECT SORT-WORK-FILE
+002500         ASSIGN TO "VNDSORT".
+002600
+002700     SELECT DUPLICATE-REPORT
+002800         ASSIGN TO "VNDDUPRP"
+002850         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-DUPRPT-FILE-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300
+003400     COPY FILEVTA.
+003500
+003600 SD  SORT-WORK-FILE.
+003700 01  SORT-WORK-RECORD.
+003800     05 SRT-VENDOR-NUMBER     PIC 9(5).
+003900     05 SRT-VENDOR-NAME       PIC X(30).
+003910*    NORMALIZED (UPPERCASED, PUNCTUATION BLANKED OUT) COPIES OF
+003920*    VENDOR-NAME/VENDOR-ADDRESS-1, SORTED ON AND COMPARED ON --
+003930*    SO "Acme Supply, Inc." AND "ACME SUPPLY INC" SORT TOGETHER
+003940*    AND ARE CAUGHT AS A NEAR-MATCH, NOT JUST BYTE-FOR-BYTE
+003950*    EXACT DUPLICATES. SRT-VENDOR-NAME ABOVE IS KEPT IN ITS
+003960*    ORIGINAL FORM SO THE REPORT LINE SHOWS THE NAME AS ENTERED.
+003970     05 SRT-NORM-VENDOR-NAME  PIC X(30).
+003980     05 SRT-NORM-VENDOR-ADDR-1 PIC X(30).
+004100
+004200 FD  DUPLICATE-REPORT
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DUPLICATE-REPORT-LINE    PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700
+004800 01  FILE-AT-END              PIC X VALUE "N".
+004900 01  WS-SORT-AT-END           PIC X VALUE "N".
+005000
+005050*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+005060*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+005100     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005110         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+005120         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+005130         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005140         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005150         ==VENDOR-FILE-NOT-FOUND==
+005160         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005170         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+005180
+005190     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005200         ==WS-DUPRPT-FILE-STATUS== ==PFX-FILE-OK== BY
+005210         ==DUPRPT-FILE-OK== ==PFX-FILE-EOF== BY
+005220         ==DUPRPT-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005230         ==DUPRPT-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005240         ==DUPRPT-FILE-NOT-FOUND==
+005250         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005260         ==DUPRPT-FILE-BOUNDARY-VIOLATION==.
+005200
+005300 01  WS-PREVIOUS-VENDOR.
+005400     05 WS-PREV-VENDOR-NUMBER PIC 9(5) VALUE ZERO.
+005500     05 WS-PREV-VENDOR-NAME   PIC X(30) VALUE SPACES.
+005550     05 WS-PREV-NORM-NAME     PIC X(30) VALUE SPACES.
+005600     05 WS-PREV-NORM-ADDR-1   PIC X(30) VALUE SPACES.
+005700
+005800 01  WS-PAIR-COUNT            PIC 9(7) VALUE ZERO.
+005850 01  WS-VENDOR-READ           PIC 9(7) VALUE ZERO.
+005900
+006000 01  DUPLICATE-LINE.
+006100     05 FILLER                PIC X(10) VALUE "DUPLICATE:".
+006200     05 DUP-VENDOR-NUMBER-1   PIC ZZZZ9.
+006300     05 FILLER                PIC X(5)  VALUE " AND ".
+006400     05 DUP-VENDOR-NUMBER-2   PIC ZZZZ9.
+006500     05 FILLER                PIC X(3)  VALUE SPACES.
+006600     05 DUP-VENDOR-NAME       PIC X(30).
+006700
+006800 01  COUNT-LINE.
+006900     05 FILLER                PIC X(22) VALUE "DUPLICATE PAIRS: ".
+007000     05 CNT-PAIR-COUNT        PIC ZZZ,ZZ9.
+007100
+007200 PROCEDURE DIVISION.
+007300 PROGRAM-BEGIN.
+007400     OPEN OUTPUT DUPLICATE-REPORT.
+007420     IF NOT DUPRPT-FILE-OK
+007430        DISPLAY "VNDDUPE: UNABLE TO OPEN DUPLICATE-REPORT, "
+007435                "STATUS " WS-DUPRPT-FILE-STATUS
+007450        MOVE 16 TO RETURN-CODE
+007460        STOP RUN
+007470     END-IF.
+007500     SORT SORT-WORK-FILE
+007550          ON ASCENDING KEY SRT-NORM-VENDOR-NAME
+007560          ON ASCENDING KEY SRT-NORM-VENDOR-ADDR-1
+007700          INPUT PROCEDURE IS LOAD-SORT-FILE
+007800          OUTPUT PROCEDURE IS DETECT-DUPLICATES.
+007900     MOVE WS-PAIR-COUNT TO CNT-PAIR-COUNT.
+008000     WRITE DUPLICATE-REPORT-LINE FROM COUNT-LINE.
+008100     CLOSE DUPLICATE-REPORT.
+008210     DISPLAY "VNDDUPE CONTROL TOTALS".
+008220     DISPLAY "  VENDOR RECORDS READ ...: " WS-VENDOR-READ.
+008230     DISPLAY "  DUPLICATE PAIRS FOUND ..: " WS-PAIR-COUNT.
+008300     STOP RUN.
+008400
+008500 LOAD-SORT-FILE.
+008600     OPEN INPUT VENDOR-FILE.
+008620     MOVE "N" TO FILE-AT-END.
+008640     IF NOT VENDOR-FILE-OK
+008650        DISPLAY "VNDDUPE: UNABLE TO OPEN VENDOR-FILE, STATUS "
+008660                WS-VENDOR-FILE-STATUS
+008670        MOVE 16 TO RETURN-CODE
+008680        MOVE "Y" TO FILE-AT-END
+008690     END-IF.
+008800     PERFORM READ-NEXT-VENDOR.
+008900     PERFORM LOAD-ONE-VENDOR UNTIL FILE-AT-END = "Y".
+009000     CLOSE VENDOR-FILE.
+009100
+009200 LOAD-ONE-VENDOR.
+009250     ADD 1 TO WS-VENDOR-READ.
+009300     MOVE VENDOR-NUMBER    TO SRT-VENDOR-NUMBER.
+009400     MOVE VENDOR-NAME      TO SRT-VENDOR-NAME.
+009410     MOVE VENDOR-NAME      TO SRT-NORM-VENDOR-NAME.
+009420     MOVE VENDOR-ADDRESS-1 TO SRT-NORM-VENDOR-ADDR-1.
+009430     PERFORM NORMALIZE-FOR-MATCHING.
+009600     RELEASE SORT-WORK-RECORD.
+009700     PERFORM READ-NEXT-VENDOR.
+009710
+009720*    UPPERCASES AND BLANKS OUT INCIDENTAL PUNCTUATION IN THE
+009730*    NORMALIZED NAME/ADDRESS FIELDS SO NEAR-MATCHING SUPPLIER
+009740*    NAMES SORT TOGETHER AND ARE REPORTED AS A LIKELY DUPLICATE,
+009750*    NOT JUST EXACT BYTE-FOR-BYTE MATCHES.
+009760 NORMALIZE-FOR-MATCHING.
+009770     INSPECT SRT-NORM-VENDOR-NAME CONVERTING
+009780         "abcdefghijklmnopqrstuvwxyz" TO
+009790         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+009800     INSPECT SRT-NORM-VENDOR-ADDR-1 CONVERTING
+009810         "abcdefghijklmnopqrstuvwxyz" TO
+009820         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+009830     INSPECT SRT-NORM-VENDOR-NAME CONVERTING
+009840         ".,-" TO "   ".
+009850     INSPECT SRT-NORM-VENDOR-ADDR-1 CONVERTING
+009860         ".,-" TO "   ".
+009800
+009900 READ-NEXT-VENDOR.
+010000     READ VENDOR-FILE NEXT RECORD
+010100          AT END MOVE "Y" TO FILE-AT-END.
+010200
+010300 DETECT-DUPLICATES.
+010400     MOVE "N" TO WS-SORT-AT-END.
+010500     PERFORM RETURN-NEXT-SORTED.
+010600     PERFORM COMPARE-ONE-SORTED UNTIL WS-SORT-AT-END = "Y".
+010700
+010800 RETURN-NEXT-SORTED.
+010900     RETURN SORT-WORK-FILE
+011000          AT END MOVE "Y" TO WS-SORT-AT-END.
+011100
+011200 COMPARE-ONE-SORTED.
+011300     IF WS-PREV-VENDOR-NAME NOT = SPACES
+011400        AND SRT-NORM-VENDOR-NAME  = WS-PREV-NORM-NAME
+011500        AND SRT-NORM-VENDOR-ADDR-1 = WS-PREV-NORM-ADDR-1
+011600        PERFORM WRITE-DUPLICATE-LINE
+011700     END-IF.
+011800     MOVE SRT-VENDOR-NUMBER     TO WS-PREV-VENDOR-NUMBER.
+011900     MOVE SRT-VENDOR-NAME       TO WS-PREV-VENDOR-NAME.
+011910     MOVE SRT-NORM-VENDOR-NAME  TO WS-PREV-NORM-NAME.
+011920     MOVE SRT-NORM-VENDOR-ADDR-1 TO WS-PREV-NORM-ADDR-1.
+012100     PERFORM RETURN-NEXT-SORTED.
+012200
+012300 WRITE-DUPLICATE-LINE.
+012400     MOVE WS-PREV-VENDOR-NUMBER TO DUP-VENDOR-NUMBER-1.
+012500     MOVE SRT-VENDOR-NUMBER     TO DUP-VENDOR-NUMBER-2.
+012600     MOVE SRT-VENDOR-NAME       TO DUP-VENDOR-NAME.
+012700     WRITE DUPLICATE-REPORT-LINE FROM DUPLICATE-LINE.
+012800     ADD 1 TO WS-PAIR-COUNT.
