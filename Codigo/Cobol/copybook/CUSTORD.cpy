@@ -0,0 +1,20 @@
+      * FD CUSTOMER-ORDER-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD CUSTOMER-ORDER-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-ORDER-RECORD.
+           05 CO-KEY.
+               10 CO-CUSTOMER-ID 	PIC 9(7).
+               10 CO-ORDER-NUMBER 	PIC 9(7).
+           05 CO-NOMBRE 		PIC X(30).
+           05 CO-SALES-REP-CODE 	PIC X(05).
+           05 CO-ORDER-DATE 	PIC 9(8).
+           05 CO-STATUS 		PIC X(01).
+               88 CO-STATUS-OPEN 		VALUE "O".
+               88 CO-STATUS-CLOSED 		VALUE "C".
+               88 CO-STATUS-CANCELLED 	VALUE "X".
+           05 CO-DESCRIPTION 	PIC X(40).
+           05 CO-QUANTITY 		PIC 9(7).
+           05 CO-UNIT-PRICE 	PIC 9(7)V99.
+           05 CO-TOTAL-AMOUNT 	PIC 9(9)V99.
+           05 FILLER 		PIC X(10).
