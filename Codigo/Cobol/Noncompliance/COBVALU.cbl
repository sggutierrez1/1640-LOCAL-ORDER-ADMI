@@ -4,63 +4,464 @@
       * A simple subprogram that calculates present value      *
       * for a series of cash flows.                            *
       *                                                        *
+      * MODIFICATION HISTORY                                   *
+      *   WHO   DATE        WHAT                                *
+      *   RWH   2026-08-09  Cash flows, interest rate, and the  *
+      *                     period count are now passed in on   *
+      *                     PARM-1 instead of being read from a  *
+      *                     hardcoded test buffer.               *
+      *   RWH   2026-08-09  Added an amortization-schedule mode,  *
+      *                     selected by PARM-FUNCTION-CODE, that  *
+      *                     computes the level payment on a loan  *
+      *                     and displays the period-by-period     *
+      *                     principal/interest/balance breakdown. *
+      *   RWH   2026-08-09  Raised the cash-flow/period limit from *
+      *                     99 to 360 (30 years of monthly         *
+      *                     periods) and rejected with CALL-       *
+      *                     FEEDBACK of "OF" instead of running    *
+      *                     off the end of the table when a caller *
+      *                     asks for more periods than that.       *
+      *   RWH   2026-08-09  Results now print to VALU-REPORT-FILE    *
+      *                     instead of going to DISPLAY.  A caller    *
+      *                     that is done with the report closes it    *
+      *                     with a PARM-FUNCTION-CODE of "C".         *
+      *   RWH   2026-08-09  Added PARM-CURRENCY-CODE so a caller can   *
+      *                     say what currency its amounts are in;      *
+      *                     the report now shows the currency code      *
+      *                     and a USD-equivalent for each result.        *
+      *   RWH   2026-08-09  Added a discount-evaluation mode that       *
+      *                     weighs a vendor's early-payment discount     *
+      *                     terms against the caller's cost of           *
+      *                     capital and recommends whether to take       *
+      *                     the discount or pay on the due date.          *
+      *   RWH   2026-08-09  Added an internal-rate-of-return mode that    *
+      *                     solves for the rate that zeroes out the       *
+      *                     cash-flow series' net present value, by       *
+      *                     bisection over the same discounting logic     *
+      *                     RUN-PRESENT-VALUE already uses.               *
       **********************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBVALU.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALU-REPORT-FILE
+               ASSIGN TO "VALURPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VALU-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *    WIDE ENOUGH TO HOLD THE AMORTIZATION-SCHEDULE HEADER
+      *    STRING (RUN-AMORTIZATION-SCHEDULE) AT ITS FULL WIDTH
+      *    WITHOUT TRUNCATING THE PERIOD COUNT OFF THE END.
+       01  VALU-REPORT-LINE             PIC X(100).
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-REPORT-OPEN-SWITCH        PIC X VALUE "N".
+           88  REPORT-IS-OPEN                 VALUE "Y".
+       01  WS-CURRENCY-TABLE-LOADED-SWITCH PIC X VALUE "N".
+           88  CURRENCY-TABLE-LOADED              VALUE "Y".
+      *    TABLE OF SUPPORTED CURRENCIES AND THEIR CONVERSION RATE
+      *    TO US DOLLARS.  USD MUST STAY ENTRY 1 -- IT'S THE DEFAULT
+      *    A CALLER FALLS BACK TO WHEN PARM-CURRENCY-CODE IS BLANK
+      *    OR NOT ON THE TABLE.
+       01  CURRENCY-TABLE.
+           05  CURRENCY-ENTRY OCCURS 4 TIMES INDEXED BY CURR-IDX.
+               10  CURR-CODE    PIC X(03).
+               10  CURR-SYMBOL  PIC X(04).
+               10  CURR-RATE    PIC S9(5)V9(4) USAGE COMP.
+       01  ACTIVE-CURR-CODE                 PIC X(03).
+       01  ACTIVE-CURR-SYMBOL               PIC X(04).
+       01  ACTIVE-CURR-RATE                 PIC S9(5)V9(4) USAGE COMP.
        01  CHAR-DATA.
-           05  INPUT-1           PIC X.
            05  PAYMENT-OUT       PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
-           05  INTEREST-IN       PIC X.
-           05  NO-OF-PERIODS-IN  PIC X.
-           05  INPUT-BUFFER      PIC X(10) VALUE "5069837544".
-           03  BUFFER-ARRAY   REDEFINES INPUT-BUFFER
-                              OCCURS 5 TIMES
-                                 PIC XX.
-           05  OUTPUT-LINE       PIC X.
+           05  INTEREST-OUT      PIC Z9.99 USAGE DISPLAY.
+           05  PERIODS-OUT       PIC ZZ9   USAGE DISPLAY.
+           05  PERIOD-OUT        PIC ZZ9   USAGE DISPLAY.
+           05  PRINCIPAL-OUT     PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
+           05  BALANCE-OUT       PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
+           05  PERIOD-INTEREST-OUT  PIC $$$$,$$9.99 USAGE DISPLAY.
+           05  PERIOD-PRINCIPAL-OUT PIC $$$$,$$9.99 USAGE DISPLAY.
+           05  USD-EQUIV-OUT        PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
+           05  EFFECTIVE-RATE-OUT   PIC ZZ9.99 USAGE DISPLAY.
+           05  DISCOUNT-AMOUNT-OUT  PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
+           05  NET-AMOUNT-OUT       PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
+           05  IRR-RATE-OUT         PIC Z9.9999 USAGE DISPLAY.
        01 NUM-DATA.
            05  PAYMENT           PIC S9(9)V99 USAGE COMP.
            05  INTEREST          PIC S9(3)V99 USAGE COMP.
-           05  COUNTER           PIC X.
-           05  NO-OF-PERIODS     PIC 99 USAGE COMP.
-           05  VALUE-AMOUNT   OCCURS 99 PIC S9(7)V99 COMP.
+           05  COUNTER           PIC 999 USAGE COMP.
+           05  NO-OF-PERIODS     PIC 999 USAGE COMP.
+           05  WS-MAX-PERIODS    PIC 999 USAGE COMP VALUE 360.
+           05  DISCOUNT-FACTOR   PIC S9(5)V9(9) USAGE COMP VALUE 1.
+           05  VALUE-AMOUNT   OCCURS 360 PIC S9(7)V99 COMP.
+      *    AMORTIZATION-SCHEDULE WORKING FIELDS.
+           05  LOAN-PRINCIPAL    PIC S9(9)V99 USAGE COMP.
+           05  LOAN-BALANCE      PIC S9(9)V99 USAGE COMP.
+           05  LOAN-PAYMENT      PIC S9(9)V99 USAGE COMP.
+           05  PERIOD-INTEREST   PIC S9(9)V99 USAGE COMP.
+           05  PERIOD-PRINCIPAL  PIC S9(9)V99 USAGE COMP.
+           05  AMORT-FACTOR      PIC S9(5)V9(9) USAGE COMP VALUE 1.
+           05  USD-EQUIVALENT    PIC S9(9)V99 USAGE COMP.
+      *    DISCOUNT-EVALUATION WORKING FIELDS.
+           05  EFFECTIVE-RATE    PIC S9(3)V9(4) USAGE COMP.
+           05  DISCOUNT-AMOUNT   PIC S9(9)V99 USAGE COMP.
+           05  NET-AMOUNT        PIC S9(9)V99 USAGE COMP.
+      *    IRR WORKING FIELDS -- SOLVE FOR THE RATE THAT ZEROES OUT
+      *    THE CASH-FLOW SERIES' NET PRESENT VALUE, BY BISECTION OVER
+      *    RUN-PRESENT-VALUE'S OWN DISCOUNTING FORMULA.
+           05  IRR-RATE-LOW      PIC S9(3)V9(4) USAGE COMP.
+           05  IRR-RATE-HIGH     PIC S9(3)V9(4) USAGE COMP.
+           05  IRR-RATE-TRIAL    PIC S9(3)V9(4) USAGE COMP.
+           05  IRR-NPV-LOW       PIC S9(9)V99 USAGE COMP.
+           05  IRR-NPV-TRIAL     PIC S9(9)V99 USAGE COMP.
+           05  IRR-DISCOUNT-FACTOR PIC S9(5)V9(9) USAGE COMP.
+           05  WS-MAX-IRR-ITERATIONS PIC 999 USAGE COMP VALUE 60.
        LINKAGE SECTION.
        01  PARM-1.
-           05  CALL-FEEDBACK  PIC XX.
+           05  CALL-FEEDBACK      PIC XX.
+      *    "P" = PRESENT VALUE OF A CASH-FLOW SERIES (THE ORIGINAL
+      *    BEHAVIOR).  "A" = AMORTIZATION SCHEDULE FOR A LOAN.
+           05  PARM-FUNCTION-CODE PIC X.
+               88  PARM-PRESENT-VALUE        VALUE "P".
+               88  PARM-AMORTIZATION         VALUE "A".
+               88  PARM-CLOSE-REPORT         VALUE "C".
+               88  PARM-DISCOUNT-EVALUATION  VALUE "D".
+               88  PARM-IRR                  VALUE "I".
+      *    ISO-STYLE CURRENCY CODE THE CALLER'S AMOUNTS ARE IN.  A
+      *    BLANK OR UNRECOGNIZED CODE DEFAULTS TO USD.
+           05  PARM-CURRENCY-CODE PIC X(03).
+      *    PARM-INTEREST DOES DOUBLE DUTY AS THE CALLER'S COST OF
+      *    CAPITAL WHEN PARM-FUNCTION-CODE IS "D".
+           05  PARM-INTEREST      PIC S9(3)V99.
+           05  PARM-NO-OF-PERIODS PIC 999.
+      *    PARM-PRINCIPAL DOES DOUBLE DUTY AS THE INVOICE AMOUNT WHEN
+      *    PARM-FUNCTION-CODE IS "D".
+           05  PARM-PRINCIPAL     PIC S9(9)V99.
+           05  PARM-CASH-FLOWS    OCCURS 360 PIC S9(7)V99.
+      *    VENDOR PAYMENT TERMS, USED ONLY WHEN PARM-FUNCTION-CODE
+      *    IS "D" -- E.G. A "2/10 NET 30" VENDOR HAS A DISCOUNT
+      *    PERCENT OF 2.00, A DISCOUNT-DAYS OF 10, AND A NET-DAYS
+      *    OF 30.
+           05  PARM-DISCOUNT-PERCENT PIC 9V99.
+           05  PARM-DISCOUNT-DAYS    PIC 999.
+           05  PARM-NET-DAYS          PIC 999.
        PROCEDURE DIVISION USING PARM-1.
            MOVE "OK" TO CALL-FEEDBACK.
-           MOVE ".12 5 " TO INPUT-1.
-           UNSTRING INPUT-1 DELIMITED BY "," OR ALL " "                
-            INTO INTEREST-IN NO-OF-PERIODS-IN.
-      * Convert to numeric values
-           COMPUTE INTEREST = FUNCTION NUMVAL(INTEREST-IN).            
-           COMPUTE NO-OF-PERIODS = FUNCTION NUMVAL(NO-OF-PERIODS-IN).
-      * Get cash flows
+           IF PARM-CLOSE-REPORT
+              PERFORM CLOSE-VALU-REPORT
+              GOBACK
+           END-IF.
+           IF PARM-NO-OF-PERIODS > WS-MAX-PERIODS
+              MOVE "OF" TO CALL-FEEDBACK
+              DISPLAY "COBVALU: " PARM-NO-OF-PERIODS
+                      " PERIODS REQUESTED EXCEEDS THE " WS-MAX-PERIODS
+                      " PERIOD LIMIT -- REQUEST REJECTED"
+              GOBACK
+           END-IF.
+           PERFORM OPEN-VALU-REPORT.
+           PERFORM INITIALIZE-CURRENCY-TABLE.
+           PERFORM FIND-CURRENCY.
+           EVALUATE TRUE
+               WHEN PARM-AMORTIZATION
+                    PERFORM RUN-AMORTIZATION-SCHEDULE
+               WHEN PARM-DISCOUNT-EVALUATION
+                    PERFORM RUN-DISCOUNT-EVALUATION
+               WHEN PARM-IRR
+                    PERFORM RUN-IRR-CALCULATION
+               WHEN OTHER
+                    PERFORM RUN-PRESENT-VALUE
+           END-EVALUATE.
+           MOVE "OK" TO CALL-FEEDBACK.
+           GOBACK.
+      *
+      * Open the report file the first time it's needed and leave it
+      * open across calls -- a caller may ask COBVALU to value many
+      * loans or cash-flow series in a row and they all belong on the
+      * same report.
+      *
+       OPEN-VALU-REPORT.
+           IF NOT REPORT-IS-OPEN
+              OPEN OUTPUT VALU-REPORT-FILE
+              MOVE "Y" TO WS-REPORT-OPEN-SWITCH
+           END-IF.
+      *
+      * Close the report file.  A caller signals this with a
+      * PARM-FUNCTION-CODE of "C" once it has no more calls to make.
+      *
+       CLOSE-VALU-REPORT.
+           IF REPORT-IS-OPEN
+              CLOSE VALU-REPORT-FILE
+              MOVE "N" TO WS-REPORT-OPEN-SWITCH
+           END-IF.
+      *
+      * Load the currency table the first time it's needed.  It
+      * never changes once loaded, so later calls skip this.
+      *
+       INITIALIZE-CURRENCY-TABLE.
+           IF NOT CURRENCY-TABLE-LOADED
+              MOVE "USD" TO CURR-CODE (1)
+              MOVE "$"   TO CURR-SYMBOL (1)
+              MOVE 1.0000 TO CURR-RATE (1)
+              MOVE "MXN" TO CURR-CODE (2)
+              MOVE "MX$" TO CURR-SYMBOL (2)
+              MOVE 17.5000 TO CURR-RATE (2)
+              MOVE "EUR" TO CURR-CODE (3)
+              MOVE "EUR" TO CURR-SYMBOL (3)
+              MOVE 0.9200 TO CURR-RATE (3)
+              MOVE "GBP" TO CURR-CODE (4)
+              MOVE "GBP" TO CURR-SYMBOL (4)
+              MOVE 0.7900 TO CURR-RATE (4)
+              MOVE "Y" TO WS-CURRENCY-TABLE-LOADED-SWITCH
+           END-IF.
+      *
+      * Resolve PARM-CURRENCY-CODE against the currency table.  A
+      * blank or unrecognized code falls back to entry 1, USD.
+      *
+       FIND-CURRENCY.
+           SET CURR-IDX TO 1.
+           SEARCH CURRENCY-ENTRY
+               AT END
+                   SET CURR-IDX TO 1
+               WHEN CURR-CODE (CURR-IDX) = PARM-CURRENCY-CODE
+                   CONTINUE
+           END-SEARCH.
+           MOVE CURR-CODE (CURR-IDX)   TO ACTIVE-CURR-CODE.
+           MOVE CURR-SYMBOL (CURR-IDX) TO ACTIVE-CURR-SYMBOL.
+           MOVE CURR-RATE (CURR-IDX)   TO ACTIVE-CURR-RATE.
+      *
+      * Present value of a series of cash flows (the original mode).
+      *
+       RUN-PRESENT-VALUE.
+      * Pick up the caller's rate, period count, and cash flows
+           MOVE PARM-INTEREST      TO INTEREST.
+           MOVE PARM-NO-OF-PERIODS TO NO-OF-PERIODS.
            PERFORM GET-AMOUNTS VARYING COUNTER FROM 1 BY 1 UNTIL
              COUNTER IS GREATER THAN NO-OF-PERIODS.
-      * Calculate present value
-           COMPUTE PAYMENT =
-               FUNCTION PRESENT-VALUE(INTEREST VALUE-AMOUNT(ALL) ).    
+      * Calculate present value -- PV = sum of CF(i) / (1+rate)**i
+           MOVE ZERO TO PAYMENT.
+           MOVE 1    TO DISCOUNT-FACTOR.
+           PERFORM ADD-DISCOUNTED-AMOUNT VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
       * Make it presentable
-           MOVE PAYMENT TO PAYMENT-OUT.
-           STRING "COBVALU:_Present_value_for_rate_of_"
-                  INTEREST-IN "_given_amounts_"
-                  BUFFER-ARRAY (1) ",_"
-                  BUFFER-ARRAY (2) ",_"
-                  BUFFER-ARRAY (3) ",_"
-                  BUFFER-ARRAY (4) ",_"
-                  BUFFER-ARRAY (5) "_is:_"
-               DELIMITED BY SPACES
-               INTO OUTPUT-LINE.
-           INSPECT OUTPUT-LINE REPLACING ALL "_" BY SPACES.
-           DISPLAY OUTPUT-LINE PAYMENT-OUT.
-           MOVE "OK" TO CALL-FEEDBACK.
-           GOBACK.
+           MOVE PAYMENT  TO PAYMENT-OUT.
+           MOVE INTEREST TO INTEREST-OUT.
+           MOVE NO-OF-PERIODS TO PERIODS-OUT.
+           COMPUTE USD-EQUIVALENT ROUNDED = PAYMENT / ACTIVE-CURR-RATE.
+           MOVE USD-EQUIVALENT TO USD-EQUIV-OUT.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "PRESENT VALUE (" ACTIVE-CURR-CODE
+                  ") FOR RATE OF " INTEREST-OUT
+                  " OVER " PERIODS-OUT " PERIODS IS: "
+                  ACTIVE-CURR-SYMBOL PAYMENT-OUT
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "  USD EQUIVALENT: $" USD-EQUIV-OUT
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
       *
       * Get cash flows for each period
       *
        GET-AMOUNTS.
-           MOVE BUFFER-ARRAY (COUNTER) TO INPUT-1.
-           COMPUTE VALUE-AMOUNT (COUNTER) = FUNCTION NUMVAL(INPUT-1).
\ No newline at end of file
+           MOVE PARM-CASH-FLOWS (COUNTER) TO VALUE-AMOUNT (COUNTER).
+      *
+      * Discount one period's cash flow back to present value and
+      * add it to the running total.
+      *
+       ADD-DISCOUNTED-AMOUNT.
+           COMPUTE DISCOUNT-FACTOR = DISCOUNT-FACTOR * (1 + INTEREST).
+           COMPUTE PAYMENT = PAYMENT
+                 + (VALUE-AMOUNT (COUNTER) / DISCOUNT-FACTOR).
+      *
+      * Full amortization schedule for a level-payment loan.
+      *
+       RUN-AMORTIZATION-SCHEDULE.
+           MOVE PARM-INTEREST      TO INTEREST.
+           MOVE PARM-NO-OF-PERIODS TO NO-OF-PERIODS.
+           MOVE PARM-PRINCIPAL     TO LOAN-PRINCIPAL.
+           MOVE LOAN-PRINCIPAL     TO LOAN-BALANCE.
+      * Level payment = P * r / (1 - (1+r)**-n)
+           MOVE 1 TO AMORT-FACTOR.
+           PERFORM RAISE-AMORT-FACTOR VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
+           COMPUTE LOAN-PAYMENT ROUNDED =
+                   LOAN-PRINCIPAL * INTEREST
+                 / (1 - (1 / AMORT-FACTOR)).
+           MOVE LOAN-PRINCIPAL TO PRINCIPAL-OUT.
+           MOVE INTEREST       TO INTEREST-OUT.
+           MOVE NO-OF-PERIODS  TO PERIODS-OUT.
+           MOVE LOAN-PAYMENT   TO PAYMENT-OUT.
+           COMPUTE USD-EQUIVALENT ROUNDED =
+                   LOAN-PAYMENT / ACTIVE-CURR-RATE.
+           MOVE USD-EQUIVALENT TO USD-EQUIV-OUT.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "AMORTIZATION SCHEDULE (" ACTIVE-CURR-CODE
+                  ") FOR PRINCIPAL OF " ACTIVE-CURR-SYMBOL PRINCIPAL-OUT
+                  " AT RATE " INTEREST-OUT
+                  " OVER " PERIODS-OUT " PERIODS"
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "LEVEL PAYMENT PER PERIOD IS " ACTIVE-CURR-SYMBOL
+                  PAYMENT-OUT " (USD EQUIVALENT $" USD-EQUIV-OUT ")"
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "  PERIOD      PAYMENT      INTEREST     PRINCIPAL"
+                  "       BALANCE"
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           PERFORM WRITE-AMORTIZATION-LINE VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
+      *
+      * Raise (1+rate) to the period count, one period at a time.
+      *
+       RAISE-AMORT-FACTOR.
+           COMPUTE AMORT-FACTOR = AMORT-FACTOR * (1 + INTEREST).
+      *
+      * Apply one period's interest/principal split and print it.
+      *
+       WRITE-AMORTIZATION-LINE.
+           COMPUTE PERIOD-INTEREST ROUNDED = LOAN-BALANCE * INTEREST.
+           COMPUTE PERIOD-PRINCIPAL = LOAN-PAYMENT - PERIOD-INTEREST.
+           COMPUTE LOAN-BALANCE = LOAN-BALANCE - PERIOD-PRINCIPAL.
+           MOVE COUNTER          TO PERIOD-OUT.
+           MOVE PERIOD-INTEREST  TO PERIOD-INTEREST-OUT.
+           MOVE PERIOD-PRINCIPAL TO PERIOD-PRINCIPAL-OUT.
+           MOVE LOAN-BALANCE     TO BALANCE-OUT.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "  " PERIOD-OUT "  " PAYMENT-OUT "  "
+                  PERIOD-INTEREST-OUT "  " PERIOD-PRINCIPAL-OUT
+                  "  " BALANCE-OUT
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+      *
+      * Weigh a vendor's early-payment discount terms (e.g. "2/10
+      * NET 30") against the caller's cost of capital, PARM-INTEREST,
+      * and recommend whether taking the discount is worth giving up
+      * the extra days of float.  The classic formula for the
+      * annualized cost of NOT taking the discount is:
+      *     (DISCOUNT% / (100 - DISCOUNT%)) * (360 / (NET-DAYS -
+      *     DISCOUNT-DAYS))
+      * If that cost beats the caller's cost of capital, the discount
+      * is cheaper than borrowing the money and should be taken.
+      *
+       RUN-DISCOUNT-EVALUATION.
+           MOVE PARM-INTEREST TO INTEREST.
+           MOVE INTEREST TO INTEREST-OUT.
+           COMPUTE DISCOUNT-AMOUNT ROUNDED =
+                   PARM-PRINCIPAL * PARM-DISCOUNT-PERCENT / 100.
+           COMPUTE NET-AMOUNT = PARM-PRINCIPAL - DISCOUNT-AMOUNT.
+           MOVE PARM-PRINCIPAL  TO PRINCIPAL-OUT.
+           MOVE DISCOUNT-AMOUNT TO DISCOUNT-AMOUNT-OUT.
+           MOVE NET-AMOUNT      TO NET-AMOUNT-OUT.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "DISCOUNT EVALUATION (" ACTIVE-CURR-CODE
+                  ") FOR INVOICE OF " ACTIVE-CURR-SYMBOL PRINCIPAL-OUT
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           MOVE SPACES TO VALU-REPORT-LINE.
+           STRING "  DISCOUNT AMOUNT: " ACTIVE-CURR-SYMBOL
+                  DISCOUNT-AMOUNT-OUT "   NET AMOUNT DUE: "
+                  ACTIVE-CURR-SYMBOL NET-AMOUNT-OUT
+                  DELIMITED BY SIZE INTO VALU-REPORT-LINE.
+           WRITE VALU-REPORT-LINE.
+           IF PARM-NET-DAYS > PARM-DISCOUNT-DAYS
+              COMPUTE EFFECTIVE-RATE ROUNDED =
+                      (PARM-DISCOUNT-PERCENT /
+                       (100 - PARM-DISCOUNT-PERCENT))
+                      * (360 / (PARM-NET-DAYS - PARM-DISCOUNT-DAYS))
+              MOVE EFFECTIVE-RATE TO EFFECTIVE-RATE-OUT
+              MOVE SPACES TO VALU-REPORT-LINE
+              STRING "  ANNUALIZED COST OF MISSING THE DISCOUNT: "
+                     EFFECTIVE-RATE-OUT "  COST OF CAPITAL: "
+                     INTEREST-OUT
+                     DELIMITED BY SIZE INTO VALU-REPORT-LINE
+              WRITE VALU-REPORT-LINE
+              MOVE SPACES TO VALU-REPORT-LINE
+              IF EFFECTIVE-RATE > INTEREST
+                 STRING "  RECOMMENDATION: TAKE THE DISCOUNT"
+                        DELIMITED BY SIZE INTO VALU-REPORT-LINE
+              ELSE
+                 STRING "  RECOMMENDATION: PAY ON THE DUE DATE"
+                        DELIMITED BY SIZE INTO VALU-REPORT-LINE
+              END-IF
+              WRITE VALU-REPORT-LINE
+           ELSE
+              MOVE SPACES TO VALU-REPORT-LINE
+              STRING "  NET DAYS DO NOT EXCEED DISCOUNT DAYS -- "
+                     "TAKE THE DISCOUNT"
+                     DELIMITED BY SIZE INTO VALU-REPORT-LINE
+              WRITE VALU-REPORT-LINE
+           END-IF.
+      *
+      * Solve for the internal rate of return of a cash-flow series --
+      * the rate at which the series' net present value is zero.
+      * Brackets the rate between -99.99% and 1000% and bisects
+      * toward the root rather than using Newton's method, so the
+      * search doesn't depend on the series being well-behaved
+      * (mixed-sign cash flows, multiple sign changes, etc).
+      *
+       RUN-IRR-CALCULATION.
+           MOVE PARM-NO-OF-PERIODS TO NO-OF-PERIODS.
+           PERFORM GET-AMOUNTS VARYING COUNTER FROM 1 BY 1 UNTIL
+             COUNTER IS GREATER THAN NO-OF-PERIODS.
+           MOVE -0.9999 TO IRR-RATE-LOW.
+           MOVE 10.0000 TO IRR-RATE-HIGH.
+           MOVE IRR-RATE-LOW TO IRR-RATE-TRIAL.
+           PERFORM COMPUTE-NPV-AT-RATE.
+           MOVE IRR-NPV-TRIAL TO IRR-NPV-LOW.
+           MOVE IRR-RATE-HIGH TO IRR-RATE-TRIAL.
+           PERFORM COMPUTE-NPV-AT-RATE.
+           IF (IRR-NPV-LOW >= ZERO AND IRR-NPV-TRIAL >= ZERO)
+              OR (IRR-NPV-LOW < ZERO AND IRR-NPV-TRIAL < ZERO)
+              MOVE "NC" TO CALL-FEEDBACK
+              DISPLAY "COBVALU: IRR DID NOT CONVERGE -- NO SIGN "
+                      "CHANGE BETWEEN THE RATE BRACKETS"
+           ELSE
+              PERFORM BISECT-FOR-IRR WS-MAX-IRR-ITERATIONS TIMES
+              MOVE IRR-RATE-LOW   TO IRR-RATE-OUT
+              MOVE NO-OF-PERIODS  TO PERIODS-OUT
+              MOVE SPACES TO VALU-REPORT-LINE
+              STRING "INTERNAL RATE OF RETURN OVER " PERIODS-OUT
+                     " PERIODS IS: " IRR-RATE-OUT
+                     DELIMITED BY SIZE INTO VALU-REPORT-LINE
+              WRITE VALU-REPORT-LINE
+           END-IF.
+      *
+      * Evaluate the cash-flow series' net present value at the rate
+      * currently sitting in IRR-RATE-TRIAL.
+      *
+       COMPUTE-NPV-AT-RATE.
+           MOVE ZERO TO IRR-NPV-TRIAL.
+           MOVE 1    TO IRR-DISCOUNT-FACTOR.
+           PERFORM ADD-DISCOUNTED-AMOUNT-AT-TRIAL VARYING COUNTER
+                   FROM 1 BY 1 UNTIL COUNTER IS GREATER THAN
+                   NO-OF-PERIODS.
+      *
+      * Discount one period's cash flow back to present value at the
+      * trial rate and add it to the running NPV total.
+      *
+       ADD-DISCOUNTED-AMOUNT-AT-TRIAL.
+           COMPUTE IRR-DISCOUNT-FACTOR = IRR-DISCOUNT-FACTOR
+                 * (1 + IRR-RATE-TRIAL).
+           COMPUTE IRR-NPV-TRIAL = IRR-NPV-TRIAL
+                 + (VALUE-AMOUNT (COUNTER) / IRR-DISCOUNT-FACTOR).
+      *
+      * One bisection step -- evaluate NPV at the midpoint rate and
+      * keep whichever half of the bracket still straddles the root.
+      *
+       BISECT-FOR-IRR.
+           COMPUTE IRR-RATE-TRIAL ROUNDED =
+                   (IRR-RATE-LOW + IRR-RATE-HIGH) / 2.
+           PERFORM COMPUTE-NPV-AT-RATE.
+           IF (IRR-NPV-LOW >= ZERO AND IRR-NPV-TRIAL >= ZERO)
+              OR (IRR-NPV-LOW < ZERO AND IRR-NPV-TRIAL < ZERO)
+              MOVE IRR-RATE-TRIAL TO IRR-RATE-LOW
+              MOVE IRR-NPV-TRIAL  TO IRR-NPV-LOW
+           ELSE
+              MOVE IRR-RATE-TRIAL TO IRR-RATE-HIGH
+           END-IF.
