@@ -0,0 +1,11 @@
+      * FD TABVTA-TRANSACTION-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD TABVTA-TRANSACTION-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  TABVTA-TRANSACTION-RECORD.
+           05 VTATRAN-CODE 		PIC X(01).
+               88 VTATRAN-ADD 			VALUE "A".
+               88 VTATRAN-CHANGE 		VALUE "C".
+           05 VTATRAN-NOMBRE 	PIC X(30).
+           05 VTATRAN-CIUDAD 	PIC X(30).
+           05 VTATRAN-ESTADO 	PIC X(30).
