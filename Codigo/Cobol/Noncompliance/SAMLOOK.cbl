@@ -0,0 +1,142 @@
+      **********************************************************
+      * SAM-ID LOOKUP SUBROUTINE                                *
+      *                                                          *
+      * LOOKS UP ONE ROW IN SAM-TAB BY SAM-ID AND RETURNS ITS    *
+      * NAME/ADDRESS/CONTACT/STATUS/LAST-UPDATE-DATE PLUS A      *
+      * FOUND/NOT-FOUND FLAG, WITH THE SAME DEADLOCK/TIMEOUT     *
+      * RETRY THAT COBOLSQL USED TO DO ITSELF.  CALLED BY        *
+      * COBOLSQL AND BY ANY OTHER PROGRAM THAT NEEDS A SAMPLE    *
+      * RECORD WITHOUT DUPLICATING THE SQL.                      *
+      *                                                          *
+      * MODIFICATION HISTORY                                     *
+      *   WHO   DATE        WHAT                                 *
+      *   RWH   2026-08-09  Original version, pulled out of      *
+      *                     COBOLSQL's 0140-SELECT-SAM-TAB.       *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMLOOK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+            INCLUDE DCLSAM
+       END-EXEC.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-MAX-RETRIES              PIC 9     VALUE 3.
+       01  WS-RETRY-COUNT              PIC 9     VALUE ZERO.
+       01  WS-RETRY-DELAY-SECONDS      PIC 9(4) COMP VALUE 2.
+       01  WS-RETRY-DONE-SWITCH        PIC X     VALUE "N".
+           88 WS-RETRY-DONE                      VALUE "Y".
+
+      *    FIELDS FOR THE STANDARD-COBOL BUSY-WAIT DELAY USED BETWEEN
+      *    RETRIES -- NO VENDOR "SLEEP" CALL IS ASSUMED TO BE PRESENT.
+       01  WS-TIME-OF-DAY              PIC 9(8).
+       01  WS-DELAY-START-SECONDS      PIC 9(2).
+       01  WS-DELAY-CURRENT-SECONDS    PIC 9(2).
+       01  WS-DELAY-ELAPSED-SECONDS    PIC 9(2).
+
+       LINKAGE SECTION.
+       01  SAMLOOK-PARM.
+           05 SAMLOOK-SAM-ID            PIC X(06).
+           05 SAMLOOK-SAM-NAME          PIC X(30).
+           05 SAMLOOK-SAM-ADDRESS       PIC X(30).
+           05 SAMLOOK-SAM-CONTACT       PIC X(30).
+           05 SAMLOOK-SAM-STATUS        PIC X(01).
+           05 SAMLOOK-LAST-UPDATE-DATE  PIC 9(08).
+           05 SAMLOOK-FOUND-SWITCH      PIC X(01).
+               88 SAMLOOK-FOUND                  VALUE "Y".
+               88 SAMLOOK-NOT-FOUND              VALUE "N".
+
+       PROCEDURE DIVISION USING SAMLOOK-PARM.
+       0000-PROGRAMA.
+           MOVE SAMLOOK-SAM-ID TO SAM-ID.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE "N"  TO WS-RETRY-DONE-SWITCH.
+           PERFORM 0100-TRY-SELECT THRU 0100-FIN
+                   UNTIL WS-RETRY-DONE.
+
+           IF SQLCODE = ZERO
+              MOVE "Y"            TO SAMLOOK-FOUND-SWITCH
+              MOVE SAM-NAME       TO SAMLOOK-SAM-NAME
+              MOVE SAM-ADDRESS    TO SAMLOOK-SAM-ADDRESS
+              MOVE SAM-CONTACT    TO SAMLOOK-SAM-CONTACT
+              MOVE SAM-STATUS     TO SAMLOOK-SAM-STATUS
+              MOVE SAM-LAST-UPDATE-DATE
+                                  TO SAMLOOK-LAST-UPDATE-DATE
+           ELSE
+              MOVE "N"            TO SAMLOOK-FOUND-SWITCH
+           END-IF.
+
+           GOBACK.
+
+      *    A DEADLOCK OR TIMEOUT (-911/-913) IS A TRANSIENT DB2
+      *    CONTENTION ERROR, NOT "ROW NOT FOUND" -- RETRY A FEW
+      *    TIMES WITH A SHORT DELAY BEFORE GIVING UP ON THE ROW.
+       0100-TRY-SELECT.
+           EXEC SQL
+               SELECT SAM_ID,
+                      SAM_NAME,
+                      SAM_ADDRESS,
+                      SAM_CONTACT,
+                      SAM_STATUS,
+                      SAM_LAST_UPDATE_DATE
+               INTO   :SAM-ID,
+                      :SAM-NAME,
+                      :SAM-ADDRESS,
+                      :SAM-CONTACT,
+                      :SAM-STATUS,
+                      :SAM-LAST-UPDATE-DATE
+                 FROM SAM-TAB
+                WHERE SAM_ID = :SAM-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN -911
+               WHEN -913
+                    ADD 1 TO WS-RETRY-COUNT
+                    IF WS-RETRY-COUNT >= WS-MAX-RETRIES
+                       MOVE "Y" TO WS-RETRY-DONE-SWITCH
+                    ELSE
+                       PERFORM 0110-DELAY-BEFORE-RETRY THRU 0110-FIN
+                    END-IF
+               WHEN OTHER
+                    MOVE "Y" TO WS-RETRY-DONE-SWITCH
+           END-EVALUATE.
+       0100-FIN.
+           EXIT.
+
+      *    BUSY-WAITS FOR WS-RETRY-DELAY-SECONDS BY SAMPLING THE
+      *    SYSTEM CLOCK -- PORTABLE ACROSS ANY COBOL RUN-TIME SINCE
+      *    IT USES ONLY "ACCEPT ... FROM TIME", NOT A VENDOR SERVICE.
+       0110-DELAY-BEFORE-RETRY.
+           ACCEPT WS-TIME-OF-DAY FROM TIME.
+           MOVE WS-TIME-OF-DAY(5:2) TO WS-DELAY-START-SECONDS.
+           MOVE ZERO TO WS-DELAY-ELAPSED-SECONDS.
+           PERFORM 0120-CHECK-ELAPSED THRU 0120-FIN
+                   UNTIL WS-DELAY-ELAPSED-SECONDS
+                         >= WS-RETRY-DELAY-SECONDS.
+       0110-FIN.
+           EXIT.
+
+       0120-CHECK-ELAPSED.
+           ACCEPT WS-TIME-OF-DAY FROM TIME.
+           MOVE WS-TIME-OF-DAY(5:2) TO WS-DELAY-CURRENT-SECONDS.
+           IF WS-DELAY-CURRENT-SECONDS >= WS-DELAY-START-SECONDS
+              COMPUTE WS-DELAY-ELAPSED-SECONDS =
+                      WS-DELAY-CURRENT-SECONDS - WS-DELAY-START-SECONDS
+           ELSE
+              COMPUTE WS-DELAY-ELAPSED-SECONDS =
+                      (60 - WS-DELAY-START-SECONDS)
+                      + WS-DELAY-CURRENT-SECONDS
+           END-IF.
+       0120-FIN.
+           EXIT.
