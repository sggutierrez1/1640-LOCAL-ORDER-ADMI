@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CORMAINT.
+000300*--------------------------------------------------
+000400* Applies add/close/cancel transactions against
+000500* CUSTOMER-ORDER-FILE by CUSTOMER-ID/ORDER-NUMBER,
+000600* so sales can open and settle customer orders
+000700* without hand-editing the indexed file.
+000800*
+000900* MODIFICATION HISTORY
+001000*   WHO   DATE        WHAT
+001100*   RWH   2026-08-09  Original version.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT CUSTOMER-ORDER-FILE
+001800         ASSIGN TO "CUSTORD"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS CO-KEY
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-CUSTORD-FILE-STATUS.
+002300
+002400     SELECT CUSTOMER-ORDER-TRANSACTION-FILE
+002500         ASSIGN TO "CORTRAN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-CTRAN-FILE-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100
+003200     COPY CUSTORD.
+003300     COPY CORTRN.
+003400
+003500 WORKING-STORAGE SECTION.
+003600
+003700 01  WS-CTRAN-AT-END           PIC X VALUE "N".
+003800
+003900*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+004000*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+004100     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+004200         ==WS-CUSTORD-FILE-STATUS== ==PFX-FILE-OK== BY
+004300         ==CUSTORD-FILE-OK== ==PFX-FILE-EOF== BY
+004400         ==CUSTORD-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+004500         ==CUSTORD-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+004600         ==CUSTORD-FILE-NOT-FOUND==
+004700         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+004800         ==CUSTORD-FILE-BOUNDARY-VIOLATION==.
+004900
+005000     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+005100         ==WS-CTRAN-FILE-STATUS== ==PFX-FILE-OK== BY
+005200         ==CTRAN-FILE-OK== ==PFX-FILE-EOF== BY
+005300         ==CTRAN-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+005400         ==CTRAN-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+005500         ==CTRAN-FILE-NOT-FOUND==
+005600         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+005700         ==CTRAN-FILE-BOUNDARY-VIOLATION==.
+005800
+005900 01  WS-CONTROL-TOTALS.
+006000     05 WS-TRANS-READ          PIC 9(7) VALUE ZERO.
+006100     05 WS-ORDERS-ADDED        PIC 9(7) VALUE ZERO.
+006200     05 WS-ORDERS-CLOSED       PIC 9(7) VALUE ZERO.
+006300     05 WS-ORDERS-CANCELLED    PIC 9(7) VALUE ZERO.
+006400     05 WS-TRANS-IN-ERROR      PIC 9(7) VALUE ZERO.
+006500
+006600 PROCEDURE DIVISION.
+006700 PROGRAM-BEGIN.
+006800     PERFORM OPENING-PROCEDURE.
+006900     PERFORM MAIN-PROCESS.
+007000     PERFORM CLOSING-PROCEDURE.
+007100
+007200 PROGRAM-DONE.
+007300     STOP RUN.
+007400
+007500 OPENING-PROCEDURE.
+007600     OPEN I-O CUSTOMER-ORDER-FILE.
+007700     IF NOT CUSTORD-FILE-OK
+007800        DISPLAY "CORMAINT: UNABLE TO OPEN CUSTOMER-ORDER-FILE, "
+007900                "STATUS " WS-CUSTORD-FILE-STATUS
+008000        MOVE 16 TO RETURN-CODE
+008100        GO TO PROGRAM-DONE
+008200     END-IF.
+008300     OPEN INPUT CUSTOMER-ORDER-TRANSACTION-FILE.
+008400     IF NOT CTRAN-FILE-OK
+008500        DISPLAY "CORMAINT: UNABLE TO OPEN CUSTOMER-ORDER-"
+008600                "TRANSACTION-FILE, STATUS " WS-CTRAN-FILE-STATUS
+008700        MOVE 16 TO RETURN-CODE
+008800        CLOSE CUSTOMER-ORDER-FILE
+008900        GO TO PROGRAM-DONE
+009000     END-IF.
+009100
+009200 CLOSING-PROCEDURE.
+009300     CLOSE CUSTOMER-ORDER-FILE.
+009400     CLOSE CUSTOMER-ORDER-TRANSACTION-FILE.
+009500     DISPLAY "CORMAINT CONTROL TOTALS".
+009600     DISPLAY "  TRANSACTIONS READ ....: " WS-TRANS-READ.
+009700     DISPLAY "  ORDERS ADDED .........: " WS-ORDERS-ADDED.
+009800     DISPLAY "  ORDERS CLOSED ........: " WS-ORDERS-CLOSED.
+009900     DISPLAY "  ORDERS CANCELLED .....: " WS-ORDERS-CANCELLED.
+010000     DISPLAY "  TRANSACTIONS IN ERROR : " WS-TRANS-IN-ERROR.
+010100     IF WS-TRANS-IN-ERROR > ZERO
+010200        MOVE 4 TO RETURN-CODE
+010300     ELSE
+010400        MOVE 0 TO RETURN-CODE
+010500     END-IF.
+010600
+010700 MAIN-PROCESS.
+010800     PERFORM READ-NEXT-TRANSACTION.
+010900     PERFORM APPLY-TRANSACTION
+011000             UNTIL WS-CTRAN-AT-END = "Y".
+011100
+011200 READ-NEXT-TRANSACTION.
+011300     READ CUSTOMER-ORDER-TRANSACTION-FILE
+011400          AT END MOVE "Y" TO WS-CTRAN-AT-END.
+011500     IF WS-CTRAN-AT-END NOT = "Y"
+011600        ADD 1 TO WS-TRANS-READ
+011700     END-IF.
+011800
+011900 APPLY-TRANSACTION.
+012000     EVALUATE TRUE
+012100        WHEN CTRAN-ADD
+012200             PERFORM ADD-CUSTOMER-ORDER
+012300        WHEN CTRAN-CLOSE
+012400             PERFORM CLOSE-CUSTOMER-ORDER
+012500        WHEN CTRAN-CANCEL
+012600             PERFORM CANCEL-CUSTOMER-ORDER
+012700        WHEN OTHER
+012800             DISPLAY "CORMAINT: INVALID TRANSACTION CODE FOR "
+012900                     CTRAN-CUSTOMER-ID "/" CTRAN-ORDER-NUMBER
+013000             ADD 1 TO WS-TRANS-IN-ERROR
+013100     END-EVALUATE.
+013200     PERFORM READ-NEXT-TRANSACTION.
+013300
+013400 ADD-CUSTOMER-ORDER.
+013500     MOVE CTRAN-CUSTOMER-ID    TO CO-CUSTOMER-ID.
+013600     MOVE CTRAN-ORDER-NUMBER   TO CO-ORDER-NUMBER.
+013700     MOVE CTRAN-NOMBRE         TO CO-NOMBRE.
+013800     MOVE CTRAN-SALES-REP-CODE TO CO-SALES-REP-CODE.
+013900     MOVE CTRAN-ORDER-DATE     TO CO-ORDER-DATE.
+014000     MOVE CTRAN-DESCRIPTION    TO CO-DESCRIPTION.
+014100     MOVE CTRAN-QUANTITY       TO CO-QUANTITY.
+014200     MOVE CTRAN-UNIT-PRICE     TO CO-UNIT-PRICE.
+014300     COMPUTE CO-TOTAL-AMOUNT = CTRAN-QUANTITY * CTRAN-UNIT-PRICE.
+014400     SET CO-STATUS-OPEN TO TRUE.
+014500     WRITE CUSTOMER-ORDER-RECORD
+014600         INVALID KEY
+014700            DISPLAY "CORMAINT: ORDER " CTRAN-CUSTOMER-ID "/"
+014800                    CTRAN-ORDER-NUMBER " ALREADY EXISTS, ADD "
+014900                    "REJECTED"
+015000            ADD 1 TO WS-TRANS-IN-ERROR
+015100         NOT INVALID KEY
+015200            ADD 1 TO WS-ORDERS-ADDED
+015300     END-WRITE.
+015400
+015500 CLOSE-CUSTOMER-ORDER.
+015600     MOVE CTRAN-CUSTOMER-ID    TO CO-CUSTOMER-ID.
+015700     MOVE CTRAN-ORDER-NUMBER   TO CO-ORDER-NUMBER.
+015800     READ CUSTOMER-ORDER-FILE
+015900         INVALID KEY
+016000            DISPLAY "CORMAINT: ORDER " CTRAN-CUSTOMER-ID "/"
+016100                    CTRAN-ORDER-NUMBER " NOT ON FILE, CLOSE "
+016200                    "REJECTED"
+016300            ADD 1 TO WS-TRANS-IN-ERROR
+016400         NOT INVALID KEY
+016500            SET CO-STATUS-CLOSED TO TRUE
+016600            REWRITE CUSTOMER-ORDER-RECORD
+016700            ADD 1 TO WS-ORDERS-CLOSED
+016800     END-READ.
+016900
+017000 CANCEL-CUSTOMER-ORDER.
+017100     MOVE CTRAN-CUSTOMER-ID    TO CO-CUSTOMER-ID.
+017200     MOVE CTRAN-ORDER-NUMBER   TO CO-ORDER-NUMBER.
+017300     READ CUSTOMER-ORDER-FILE
+017400         INVALID KEY
+017500            DISPLAY "CORMAINT: ORDER " CTRAN-CUSTOMER-ID "/"
+017600                    CTRAN-ORDER-NUMBER " NOT ON FILE, CANCEL "
+017700                    "REJECTED"
+017800            ADD 1 TO WS-TRANS-IN-ERROR
+017900         NOT INVALID KEY
+018000            SET CO-STATUS-CANCELLED TO TRUE
+018100            REWRITE CUSTOMER-ORDER-RECORD
+018200            ADD 1 TO WS-ORDERS-CANCELLED
+018300     END-READ.
