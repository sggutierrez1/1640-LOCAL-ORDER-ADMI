@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDEDIT.
+000300*--------------------------------------------------
+000400* Scans VENDOR-FILE for invalid state codes and
+000500* malformed zip codes and reports the exceptions
+000600* so they can be corrected before mailings bounce.
+000700*
+000800* MODIFICATION HISTORY
+000900*   WHO   DATE        WHAT
+001000*   RWH   2026-08-09  Original version.
+001100*--------------------------------------------------
+001200 ENVIRONMENT DIVISION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500
+001600     SELECT VENDOR-FILE
+001700         ASSIGN TO "vendor"
+001800         ORGANIZATION IS INDEXED
+001900         RECORD KEY IS VENDOR-NUMBER
+002000         ACCESS MODE IS DYNAMIC
+002100         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002200
+002300     SELECT EDIT-REPORT
+002400         ASSIGN TO "VNDEDTRP"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900
+003000     COPY FILEVTA.
+003100
+003200 FD  EDIT-REPORT
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  EDIT-REPORT-LINE         PIC X(80).
+003500
+003600 WORKING-STORAGE SECTION.
+003700
+003800 01  FILE-AT-END              PIC X VALUE "N".
+003900
+003950*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+003960*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+004000     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+004010         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+004020         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+004030         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+004040         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+004050         ==VENDOR-FILE-NOT-FOUND==
+004060         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+004070         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+004100
+004200 01  WS-VENDOR-READ           PIC 9(7) VALUE ZERO.
+004300 01  WS-VENDOR-IN-ERROR       PIC 9(7) VALUE ZERO.
+004400
+004500 01  WS-VALID-STATE-LIST.
+004600     05 WS-VALID-STATE-TABLE  PIC X(102) VALUE
+004700 "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENVNHNJNMNY
+004800-"NCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+005000 01  WS-VALID-STATE-REDEF REDEFINES WS-VALID-STATE-LIST.
+005100     05 WS-VALID-STATE-ENTRY  OCCURS 51 TIMES
+005150        INDEXED BY WS-STATE-IDX PIC X(02).
+005200
+005400 01  WS-STATE-VALID-SWITCH    PIC X VALUE "N".
+005500     88 WS-STATE-IS-VALID             VALUE "Y".
+005600
+005700 01  WS-ZIP-BREAKOUT.
+005800     05 WS-ZIP-FIRST-5        PIC X(05).
+005900     05 WS-ZIP-SEP            PIC X(01).
+006000     05 WS-ZIP-LAST-4         PIC X(04).
+006100
+006200 01  WS-ZIP-VALID-SWITCH      PIC X VALUE "N".
+006300     88 WS-ZIP-IS-VALID               VALUE "Y".
+006400
+006500 01  EXCEPTION-LINE.
+006600     05 EXC-VENDOR-NUMBER     PIC ZZZZ9.
+006700     05 FILLER                PIC X(02) VALUE SPACES.
+006800     05 EXC-VENDOR-NAME       PIC X(30).
+006900     05 FILLER                PIC X(02) VALUE SPACES.
+007000     05 EXC-REASON            PIC X(35).
+007100
+007200 01  COUNT-LINE.
+007300     05 FILLER                PIC X(18) VALUE "VENDORS IN ERROR:".
+007400     05 CNT-ERROR-COUNT       PIC ZZZ,ZZ9.
+007500
+007600 PROCEDURE DIVISION.
+007700 PROGRAM-BEGIN.
+007800     PERFORM OPENING-PROCEDURE.
+007900     PERFORM MAIN-PROCESS.
+008000     PERFORM CLOSING-PROCEDURE.
+008100     STOP RUN.
+008200
+008300 OPENING-PROCEDURE.
+008400     OPEN INPUT VENDOR-FILE.
+008420     IF NOT VENDOR-FILE-OK
+008430        DISPLAY "VNDEDIT: UNABLE TO OPEN VENDOR-FILE, STATUS "
+008440                WS-VENDOR-FILE-STATUS
+008450        MOVE "Y" TO FILE-AT-END
+008460        MOVE 16 TO RETURN-CODE
+008470     END-IF.
+008500     OPEN OUTPUT EDIT-REPORT.
+008600
+008700 CLOSING-PROCEDURE.
+008800     MOVE WS-VENDOR-IN-ERROR TO CNT-ERROR-COUNT.
+008900     WRITE EDIT-REPORT-LINE FROM COUNT-LINE.
+009000     CLOSE VENDOR-FILE.
+009100     CLOSE EDIT-REPORT.
+009200     DISPLAY "VNDEDIT: " WS-VENDOR-READ " VENDORS READ, "
+009300             WS-VENDOR-IN-ERROR " IN ERROR".
+009400
+009500 MAIN-PROCESS.
+009600     PERFORM READ-NEXT-VENDOR.
+009700     PERFORM EDIT-ONE-VENDOR UNTIL FILE-AT-END = "Y".
+009800
+009900 READ-NEXT-VENDOR.
+010000     READ VENDOR-FILE NEXT RECORD
+010100          AT END MOVE "Y" TO FILE-AT-END.
+010200
+010300 EDIT-ONE-VENDOR.
+010400     ADD 1 TO WS-VENDOR-READ.
+010500     PERFORM EDIT-STATE-CODE.
+010600     IF NOT WS-STATE-IS-VALID
+010700        PERFORM WRITE-EXCEPTION-STATE
+010800     END-IF.
+010900     PERFORM EDIT-ZIP-CODE.
+011000     IF NOT WS-ZIP-IS-VALID
+011100        PERFORM WRITE-EXCEPTION-ZIP
+011200     END-IF.
+011300     PERFORM READ-NEXT-VENDOR.
+011400
+011500 EDIT-STATE-CODE.
+011600     MOVE "N" TO WS-STATE-VALID-SWITCH.
+011700     SET WS-STATE-IDX TO 1.
+011800     SEARCH WS-VALID-STATE-ENTRY
+011900         AT END
+012000            CONTINUE
+012100         WHEN WS-VALID-STATE-ENTRY (WS-STATE-IDX) = VENDOR-STATE
+012200            MOVE "Y" TO WS-STATE-VALID-SWITCH
+012300     END-SEARCH.
+012300
+012400 EDIT-ZIP-CODE.
+012500     MOVE "N" TO WS-ZIP-VALID-SWITCH.
+012600     MOVE VENDOR-ZIP TO WS-ZIP-BREAKOUT.
+012700     IF WS-ZIP-FIRST-5 IS NUMERIC
+012800        IF VENDOR-ZIP (6:5) = SPACES
+012900           MOVE "Y" TO WS-ZIP-VALID-SWITCH
+013000        ELSE
+013100           IF WS-ZIP-SEP = "-" AND WS-ZIP-LAST-4 IS NUMERIC
+013200              MOVE "Y" TO WS-ZIP-VALID-SWITCH
+013300           END-IF
+013400        END-IF
+013500     END-IF.
+013600
+013700 WRITE-EXCEPTION-STATE.
+013800     MOVE VENDOR-NUMBER TO EXC-VENDOR-NUMBER.
+013900     MOVE VENDOR-NAME   TO EXC-VENDOR-NAME.
+014000     MOVE "INVALID STATE CODE" TO EXC-REASON.
+014100     WRITE EDIT-REPORT-LINE FROM EXCEPTION-LINE.
+014200     ADD 1 TO WS-VENDOR-IN-ERROR.
+014300
+014400 WRITE-EXCEPTION-ZIP.
+014500     MOVE VENDOR-NUMBER TO EXC-VENDOR-NUMBER.
+014600     MOVE VENDOR-NAME   TO EXC-VENDOR-NAME.
+014700     MOVE "MALFORMED ZIP CODE" TO EXC-REASON.
+014800     WRITE EDIT-REPORT-LINE FROM EXCEPTION-LINE.
+014900     ADD 1 TO WS-VENDOR-IN-ERROR.
