@@ -0,0 +1,22 @@
+      * FD VENDOR-TRANSACTION-FILE
+      *    LABEL RECORDS ARE STANDARD.
+       FD VENDOR-TRANSACTION-FILE
+          LABEL RECORDS ARE STANDARD.
+       01  VENDOR-TRANSACTION-RECORD.
+           05 VTRAN-CODE 		PIC X(01).
+               88 VTRAN-ADD 			VALUE "A".
+               88 VTRAN-CHANGE 		VALUE "C".
+               88 VTRAN-DELETE 		VALUE "D".
+           05 VTRAN-VENDOR-NUMBER 	PIC 9(5).
+           05 VTRAN-VENDOR-NAME 	PIC X(30).
+           05 VTRAN-VENDOR-ADDRESS-1 	PIC X(30).
+           05 VTRAN-VENDOR-ADDRESS-2 	PIC X(30).
+           05 VTRAN-VENDOR-CITY 	PIC X(20).
+           05 VTRAN-VENDOR-STATE 	PIC X(2).
+           05 VTRAN-VENDOR-ZIP 		PIC X(10).
+           05 VTRAN-VENDOR-CONTACT 	PIC X(30).
+           05 VTRAN-VENDOR-PHONE 	PIC X(15).
+           05 VTRAN-VENDOR-STATUS 	PIC X(01).
+           05 VTRAN-VENDOR-NET-DAYS 	PIC 9(03).
+           05 VTRAN-VENDOR-DISCOUNT-PERCENT PIC 9V99.
+           05 VTRAN-VENDOR-DISCOUNT-DAYS 	PIC 9(03).
