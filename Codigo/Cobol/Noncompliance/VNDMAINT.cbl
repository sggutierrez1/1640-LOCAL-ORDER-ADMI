@@ -0,0 +1,397 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDMAINT.
+000300*--------------------------------------------------
+000400* Applies add/change/delete transactions against
+000500* VENDOR-FILE by VENDOR-NUMBER, so vendor additions
+000600* and address changes no longer require hand-editing
+000700* the indexed file directly.
+000800*
+000900* MODIFICATION HISTORY
+001000*   WHO   DATE        WHAT
+001100*   RWH   2026-08-09  Original version.
+001150*   RWH   2026-08-09  Added net/discount payment terms fields.
+001200*--------------------------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     SELECT VENDOR-FILE
+001800         ASSIGN TO "vendor"
+001900         ORGANIZATION IS INDEXED
+002000         RECORD KEY IS VENDOR-NUMBER
+002100         ACCESS MODE IS DYNAMIC
+002200         FILE STATUS IS WS-VENDOR-FILE-STATUS.
+002300
+002400     SELECT VENDOR-TRANSACTION-FILE
+002500         ASSIGN TO "VNDTRAN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-VTRAN-FILE-STATUS.
+002750
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100
+003200     COPY FILEVTA.
+003300     COPY VNDTRN.
+003400
+003500 WORKING-STORAGE SECTION.
+003600
+003700 01  WS-VTRAN-AT-END          PIC X VALUE "N".
+003750
+003760 01  WS-BEFORE-IMAGE.
+003770     05 WS-BEF-VENDOR-NAME      PIC X(30).
+003780     05 WS-BEF-VENDOR-ADDRESS-1 PIC X(30).
+003790     05 WS-BEF-VENDOR-ADDRESS-2 PIC X(30).
+003792     05 WS-BEF-VENDOR-CITY      PIC X(20).
+003794     05 WS-BEF-VENDOR-STATE     PIC X(2).
+003796     05 WS-BEF-VENDOR-ZIP       PIC X(10).
+003798     05 WS-BEF-VENDOR-CONTACT   PIC X(30).
+003799     05 WS-BEF-VENDOR-PHONE     PIC X(15).
+003800     05 WS-BEF-VENDOR-STATUS    PIC X(1).
+003801     05 WS-BEF-VENDOR-NET-DAYS  PIC 9(03).
+003802     05 WS-BEF-VENDOR-DISCOUNT-PERCENT PIC 9V99.
+003803     05 WS-BEF-VENDOR-DISCOUNT-DAYS    PIC 9(03).
+003810
+003810*    AUDIT WORK AREA -- STAGES THE BEFORE/AFTER VALUES FOR ONE
+003812*    AUDIT EVENT BEFORE IT'S HANDED TO AUDITLOG.
+003804*    EDITED PIC USED TO PRINT VENDOR-DISCOUNT-PERCENT'S IMPLIED
+003805*    DECIMAL POINT BEFORE IT GOES INTO AN ALPHANUMERIC AUDIT
+003806*    FIELD -- OTHERWISE "2.00" WOULD LOG AS RAW DIGITS "200".
+003807 01  WS-DISCOUNT-PERCENT-EDIT   PIC Z9.99.
+003814 01  WS-AUDIT-WORK.
+003816     05 AUD-VENDOR-NUMBER       PIC 9(5).
+003818     05 AUD-ACTION              PIC X(06).
+003819     05 AUD-FIELD-CHANGED       PIC X(20).
+003820     05 AUD-OLD-VALUE           PIC X(30).
+003821     05 AUD-NEW-VALUE           PIC X(30).
+003822
+003823*    PARAMETER PASSED TO THE SHARED AUDIT-LOGGING SUBPROGRAM --
+003824*    SEE AUDITLOG.
+003825 01  VNDMAINT-AUDITLOG-PARM.
+003826     05 AUDITLOG-PROGRAM-NAME   PIC X(08).
+003827     05 AUDITLOG-RECORD-KEY     PIC X(10).
+003828     05 AUDITLOG-ACTION         PIC X(08).
+003829     05 AUDITLOG-FIELD-CHANGED  PIC X(20).
+003830     05 AUDITLOG-OLD-VALUE      PIC X(30).
+003831     05 AUDITLOG-NEW-VALUE      PIC X(30).
+003832     05 AUDITLOG-OPERATOR-ID    PIC X(08).
+003840
+003841*    PARAMETER PASSED TO THE SHARED AUTHORIZATION-CHECK
+003842*    SUBPROGRAM -- SEE AUTHCHK.
+003843 01  VNDMAINT-AUTHCHK-PARM.
+003844     05 AUTHCHK-OPERATOR-ID       PIC X(08).
+003845     05 AUTHCHK-AUTHORIZED-SWITCH PIC X(01).
+003846         88 AUTHCHK-AUTHORIZED            VALUE "Y".
+003847         88 AUTHCHK-NOT-AUTHORIZED        VALUE "N".
+003850
+003870*    STANDARD FILE-STATUS FIELD AND 88-LEVELS, SHARED WITH
+003880*    EVERY OTHER FILE-HANDLING PROGRAM -- SEE FILESTAT.
+003900     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+003910         ==WS-VENDOR-FILE-STATUS== ==PFX-FILE-OK== BY
+003920         ==VENDOR-FILE-OK== ==PFX-FILE-EOF== BY
+003930         ==VENDOR-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+003940         ==VENDOR-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+003950         ==VENDOR-FILE-NOT-FOUND==
+003960         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+003970         ==VENDOR-FILE-BOUNDARY-VIOLATION==.
+004300
+004400     COPY FILESTAT REPLACING ==WS-PFX-FILE-STATUS== BY
+004410         ==WS-VTRAN-FILE-STATUS== ==PFX-FILE-OK== BY
+004420         ==VTRAN-FILE-OK== ==PFX-FILE-EOF== BY
+004430         ==VTRAN-FILE-EOF== ==PFX-FILE-DUP-KEY== BY
+004440         ==VTRAN-FILE-DUP-KEY== ==PFX-FILE-NOT-FOUND== BY
+004450         ==VTRAN-FILE-NOT-FOUND==
+004460         ==PFX-FILE-BOUNDARY-VIOLATION== BY
+004470         ==VTRAN-FILE-BOUNDARY-VIOLATION==.
+004700
+004800 01  WS-CONTROL-TOTALS.
+004900     05 WS-TRANS-READ         PIC 9(7) VALUE ZERO.
+005000     05 WS-TRANS-ADDED        PIC 9(7) VALUE ZERO.
+005100     05 WS-TRANS-CHANGED      PIC 9(7) VALUE ZERO.
+005200     05 WS-TRANS-DELETED      PIC 9(7) VALUE ZERO.
+005300     05 WS-TRANS-IN-ERROR     PIC 9(7) VALUE ZERO.
+005400
+005450 LINKAGE SECTION.
+005460 01  VNDMAINT-PARM.
+005463*    THE RUN-TIME PRECEDES PARM TEXT FROM THE JCL EXEC CARD
+005465*    WITH A 2-BYTE BINARY LENGTH COUNT -- THIS HAS TO BE
+005467*    DECLARED HERE OR THE LENGTH BYTES GET READ AS IF THEY
+005469*    WERE PART OF VNDMAINT-OPERATOR-ID.
+005470     05 VNDMAINT-PARM-LEN     PIC S9(4) COMP.
+005475     05 VNDMAINT-OPERATOR-ID  PIC X(08).
+005480
+005500 PROCEDURE DIVISION USING VNDMAINT-PARM.
+005600 PROGRAM-BEGIN.
+005650     PERFORM CHECK-OPERATOR-AUTHORIZATION.
+005660     IF AUTHCHK-NOT-AUTHORIZED
+005665        GO TO PROGRAM-DONE
+005670     END-IF.
+005700     PERFORM OPENING-PROCEDURE.
+005800     PERFORM MAIN-PROCESS.
+005900     PERFORM CLOSING-PROCEDURE.
+006000
+006100 PROGRAM-DONE.
+006200     STOP RUN.
+006300
+006350 CHECK-OPERATOR-AUTHORIZATION.
+006360     MOVE VNDMAINT-OPERATOR-ID TO AUTHCHK-OPERATOR-ID.
+006370     CALL "AUTHCHK" USING VNDMAINT-AUTHCHK-PARM.
+006380     IF AUTHCHK-NOT-AUTHORIZED
+006390        DISPLAY "VNDMAINT: OPERATOR " VNDMAINT-OPERATOR-ID
+006400                " NOT AUTHORIZED FOR VENDOR MAINTENANCE"
+006410        MOVE "VNDMAINT"          TO AUDITLOG-PROGRAM-NAME
+006420        MOVE SPACES              TO AUDITLOG-RECORD-KEY
+006430        MOVE "DENIED"            TO AUDITLOG-ACTION
+006440        MOVE "AUTHORIZATION"     TO AUDITLOG-FIELD-CHANGED
+006450        MOVE SPACES              TO AUDITLOG-OLD-VALUE
+006460        MOVE SPACES              TO AUDITLOG-NEW-VALUE
+006470        MOVE VNDMAINT-OPERATOR-ID TO AUDITLOG-OPERATOR-ID
+006480        CALL "AUDITLOG" USING VNDMAINT-AUDITLOG-PARM
+006490        MOVE 16 TO RETURN-CODE
+006500     END-IF.
+006510
+006400 OPENING-PROCEDURE.
+006500     OPEN I-O VENDOR-FILE.
+006520     IF NOT VENDOR-FILE-OK
+006530        DISPLAY "VNDMAINT: UNABLE TO OPEN VENDOR-FILE, STATUS "
+006540                WS-VENDOR-FILE-STATUS
+006550        MOVE 16 TO RETURN-CODE
+006560        GO TO PROGRAM-DONE
+006570     END-IF.
+006600     OPEN INPUT VENDOR-TRANSACTION-FILE.
+006620     IF NOT VTRAN-FILE-OK
+006630        DISPLAY "VNDMAINT: UNABLE TO OPEN VENDOR-TRANSACTION-"
+006635                "FILE, STATUS " WS-VTRAN-FILE-STATUS
+006640        MOVE 16 TO RETURN-CODE
+006650        CLOSE VENDOR-FILE
+006660        GO TO PROGRAM-DONE
+006670     END-IF.
+006700
+006800 CLOSING-PROCEDURE.
+006900     CLOSE VENDOR-FILE.
+007000     CLOSE VENDOR-TRANSACTION-FILE.
+007100     DISPLAY "VNDMAINT CONTROL TOTALS".
+007200     DISPLAY "  TRANSACTIONS READ ...: " WS-TRANS-READ.
+007300     DISPLAY "  VENDORS ADDED ........: " WS-TRANS-ADDED.
+007400     DISPLAY "  VENDORS CHANGED ......: " WS-TRANS-CHANGED.
+007500     DISPLAY "  VENDORS DELETED ......: " WS-TRANS-DELETED.
+007600     DISPLAY "  TRANSACTIONS IN ERROR : " WS-TRANS-IN-ERROR.
+007650     IF WS-TRANS-IN-ERROR > ZERO
+007660        MOVE 4 TO RETURN-CODE
+007670     ELSE
+007680        MOVE 0 TO RETURN-CODE
+007690     END-IF.
+007700
+007800 MAIN-PROCESS.
+007900     PERFORM READ-NEXT-TRANSACTION.
+008000     PERFORM APPLY-TRANSACTION
+008100             UNTIL WS-VTRAN-AT-END = "Y".
+008200
+008300 READ-NEXT-TRANSACTION.
+008400     READ VENDOR-TRANSACTION-FILE
+008500          AT END MOVE "Y" TO WS-VTRAN-AT-END.
+008600     IF WS-VTRAN-AT-END NOT = "Y"
+008700        ADD 1 TO WS-TRANS-READ
+008800     END-IF.
+008900
+009000 APPLY-TRANSACTION.
+009100     EVALUATE TRUE
+009200        WHEN VTRAN-ADD
+009300             PERFORM ADD-VENDOR
+009400        WHEN VTRAN-CHANGE
+009500             PERFORM CHANGE-VENDOR
+009600        WHEN VTRAN-DELETE
+009700             PERFORM DELETE-VENDOR
+009800        WHEN OTHER
+009900             DISPLAY "VNDMAINT: INVALID TRANSACTION CODE FOR "
+010000                     VTRAN-VENDOR-NUMBER
+010100             ADD 1 TO WS-TRANS-IN-ERROR
+010200     END-EVALUATE.
+010300     PERFORM READ-NEXT-TRANSACTION.
+010400
+010500 ADD-VENDOR.
+010600     MOVE VTRAN-VENDOR-NUMBER     TO VENDOR-NUMBER.
+010700     MOVE VTRAN-VENDOR-NAME       TO VENDOR-NAME.
+010800     MOVE VTRAN-VENDOR-ADDRESS-1  TO VENDOR-ADDRESS-1.
+010900     MOVE VTRAN-VENDOR-ADDRESS-2  TO VENDOR-ADDRESS-2.
+011000     MOVE VTRAN-VENDOR-CITY       TO VENDOR-CITY.
+011100     MOVE VTRAN-VENDOR-STATE      TO VENDOR-STATE.
+011200     MOVE VTRAN-VENDOR-ZIP        TO VENDOR-ZIP.
+011300     MOVE VTRAN-VENDOR-CONTACT    TO VENDOR-CONTACT.
+011400     MOVE VTRAN-VENDOR-PHONE      TO VENDOR-PHONE.
+011450     MOVE VTRAN-VENDOR-STATUS     TO VENDOR-STATUS.
+011460     MOVE VTRAN-VENDOR-NET-DAYS   TO VENDOR-NET-DAYS.
+011470     MOVE VTRAN-VENDOR-DISCOUNT-PERCENT
+011480                                  TO VENDOR-DISCOUNT-PERCENT.
+011490     MOVE VTRAN-VENDOR-DISCOUNT-DAYS TO VENDOR-DISCOUNT-DAYS.
+011500     WRITE VENDOR-RECORD
+011600         INVALID KEY
+011700            DISPLAY "VNDMAINT: VENDOR " VTRAN-VENDOR-NUMBER
+011800                    " ALREADY EXISTS, ADD REJECTED"
+011900            ADD 1 TO WS-TRANS-IN-ERROR
+012000         NOT INVALID KEY
+012100            ADD 1 TO WS-TRANS-ADDED
+012150            PERFORM WRITE-ADD-AUDIT
+012200     END-WRITE.
+012300
+012400 CHANGE-VENDOR.
+012500     MOVE VTRAN-VENDOR-NUMBER TO VENDOR-NUMBER.
+012600     READ VENDOR-FILE
+012700         INVALID KEY
+012800            DISPLAY "VNDMAINT: VENDOR " VTRAN-VENDOR-NUMBER
+012900                    " NOT ON FILE, CHANGE REJECTED"
+013000            ADD 1 TO WS-TRANS-IN-ERROR
+013100         NOT INVALID KEY
+013150            PERFORM SAVE-BEFORE-IMAGE
+013200            MOVE VTRAN-VENDOR-NAME      TO VENDOR-NAME
+013300            MOVE VTRAN-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1
+013400            MOVE VTRAN-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2
+013500            MOVE VTRAN-VENDOR-CITY      TO VENDOR-CITY
+013600            MOVE VTRAN-VENDOR-STATE     TO VENDOR-STATE
+013700            MOVE VTRAN-VENDOR-ZIP       TO VENDOR-ZIP
+013800            MOVE VTRAN-VENDOR-CONTACT   TO VENDOR-CONTACT
+013900            MOVE VTRAN-VENDOR-PHONE     TO VENDOR-PHONE
+013950            MOVE VTRAN-VENDOR-STATUS    TO VENDOR-STATUS
+013960            MOVE VTRAN-VENDOR-NET-DAYS  TO VENDOR-NET-DAYS
+013970            MOVE VTRAN-VENDOR-DISCOUNT-PERCENT
+013980                                        TO VENDOR-DISCOUNT-PERCENT
+013990            MOVE VTRAN-VENDOR-DISCOUNT-DAYS
+013995                                        TO VENDOR-DISCOUNT-DAYS
+014000            REWRITE VENDOR-RECORD
+014100            ADD 1 TO WS-TRANS-CHANGED
+014150            PERFORM WRITE-CHANGE-AUDIT
+014200     END-READ.
+014300
+014400 DELETE-VENDOR.
+014500     MOVE VTRAN-VENDOR-NUMBER TO VENDOR-NUMBER.
+014510     READ VENDOR-FILE
+014520         INVALID KEY
+014530            DISPLAY "VNDMAINT: VENDOR " VTRAN-VENDOR-NUMBER
+014540                    " NOT ON FILE, DELETE REJECTED"
+014550            ADD 1 TO WS-TRANS-IN-ERROR
+014560         NOT INVALID KEY
+014570            MOVE VENDOR-NAME TO WS-BEF-VENDOR-NAME
+014600            DELETE VENDOR-FILE RECORD
+014700                INVALID KEY
+014800                   DISPLAY "VNDMAINT: VENDOR "
+014810                           VTRAN-VENDOR-NUMBER
+014820                           " NOT ON FILE, DELETE REJECTED"
+015000                   ADD 1 TO WS-TRANS-IN-ERROR
+015100                NOT INVALID KEY
+015200                   ADD 1 TO WS-TRANS-DELETED
+015250                   PERFORM WRITE-DELETE-AUDIT
+015300            END-DELETE
+015310     END-READ.
+015400
+015500 WRITE-ADD-AUDIT.
+015600     MOVE VENDOR-NUMBER    TO AUD-VENDOR-NUMBER.
+015700     MOVE "ADD"            TO AUD-ACTION.
+015800     MOVE "ALL FIELDS"     TO AUD-FIELD-CHANGED.
+015900     MOVE SPACES           TO AUD-OLD-VALUE.
+016000     MOVE VENDOR-NAME      TO AUD-NEW-VALUE.
+016100     PERFORM WRITE-AUDIT-RECORD.
+016200
+016300 WRITE-DELETE-AUDIT.
+016400     MOVE VENDOR-NUMBER        TO AUD-VENDOR-NUMBER.
+016500     MOVE "DELETE"             TO AUD-ACTION.
+016600     MOVE "ALL FIELDS"         TO AUD-FIELD-CHANGED.
+016700     MOVE WS-BEF-VENDOR-NAME   TO AUD-OLD-VALUE.
+016800     MOVE SPACES               TO AUD-NEW-VALUE.
+016900     PERFORM WRITE-AUDIT-RECORD.
+017000
+017100 SAVE-BEFORE-IMAGE.
+017200     MOVE VENDOR-NAME       TO WS-BEF-VENDOR-NAME.
+017300     MOVE VENDOR-ADDRESS-1  TO WS-BEF-VENDOR-ADDRESS-1.
+017400     MOVE VENDOR-ADDRESS-2  TO WS-BEF-VENDOR-ADDRESS-2.
+017500     MOVE VENDOR-CITY       TO WS-BEF-VENDOR-CITY.
+017600     MOVE VENDOR-STATE      TO WS-BEF-VENDOR-STATE.
+017700     MOVE VENDOR-ZIP        TO WS-BEF-VENDOR-ZIP.
+017800     MOVE VENDOR-CONTACT    TO WS-BEF-VENDOR-CONTACT.
+017900     MOVE VENDOR-PHONE      TO WS-BEF-VENDOR-PHONE.
+018000     MOVE VENDOR-STATUS     TO WS-BEF-VENDOR-STATUS.
+018010     MOVE VENDOR-NET-DAYS   TO WS-BEF-VENDOR-NET-DAYS.
+018020     MOVE VENDOR-DISCOUNT-PERCENT
+018021                            TO WS-BEF-VENDOR-DISCOUNT-PERCENT.
+018030     MOVE VENDOR-DISCOUNT-DAYS    TO WS-BEF-VENDOR-DISCOUNT-DAYS.
+018100
+018200 WRITE-CHANGE-AUDIT.
+018300     IF WS-BEF-VENDOR-NAME NOT = VENDOR-NAME
+018400        MOVE "VENDOR-NAME" TO AUD-FIELD-CHANGED
+018500        MOVE WS-BEF-VENDOR-NAME TO AUD-OLD-VALUE
+018600        MOVE VENDOR-NAME TO AUD-NEW-VALUE
+018700        PERFORM WRITE-ONE-CHANGE-AUDIT
+018800     END-IF.
+018900     IF WS-BEF-VENDOR-ADDRESS-1 NOT = VENDOR-ADDRESS-1
+019000        MOVE "VENDOR-ADDRESS-1" TO AUD-FIELD-CHANGED
+019100        MOVE WS-BEF-VENDOR-ADDRESS-1 TO AUD-OLD-VALUE
+019200        MOVE VENDOR-ADDRESS-1 TO AUD-NEW-VALUE
+019300        PERFORM WRITE-ONE-CHANGE-AUDIT
+019400     END-IF.
+019500     IF WS-BEF-VENDOR-CITY NOT = VENDOR-CITY
+019600        MOVE "VENDOR-CITY" TO AUD-FIELD-CHANGED
+019700        MOVE WS-BEF-VENDOR-CITY TO AUD-OLD-VALUE
+019800        MOVE VENDOR-CITY TO AUD-NEW-VALUE
+019900        PERFORM WRITE-ONE-CHANGE-AUDIT
+020000     END-IF.
+020100     IF WS-BEF-VENDOR-STATE NOT = VENDOR-STATE
+020200        MOVE "VENDOR-STATE" TO AUD-FIELD-CHANGED
+020300        MOVE WS-BEF-VENDOR-STATE TO AUD-OLD-VALUE
+020400        MOVE VENDOR-STATE TO AUD-NEW-VALUE
+020500        PERFORM WRITE-ONE-CHANGE-AUDIT
+020600     END-IF.
+020700     IF WS-BEF-VENDOR-ZIP NOT = VENDOR-ZIP
+020800        MOVE "VENDOR-ZIP" TO AUD-FIELD-CHANGED
+020900        MOVE WS-BEF-VENDOR-ZIP TO AUD-OLD-VALUE
+021000        MOVE VENDOR-ZIP TO AUD-NEW-VALUE
+021100        PERFORM WRITE-ONE-CHANGE-AUDIT
+021200     END-IF.
+021300     IF WS-BEF-VENDOR-PHONE NOT = VENDOR-PHONE
+021400        MOVE "VENDOR-PHONE" TO AUD-FIELD-CHANGED
+021500        MOVE WS-BEF-VENDOR-PHONE TO AUD-OLD-VALUE
+021600        MOVE VENDOR-PHONE TO AUD-NEW-VALUE
+021700        PERFORM WRITE-ONE-CHANGE-AUDIT
+021800     END-IF.
+021900     IF WS-BEF-VENDOR-STATUS NOT = VENDOR-STATUS
+022000        MOVE "VENDOR-STATUS" TO AUD-FIELD-CHANGED
+022100        MOVE WS-BEF-VENDOR-STATUS TO AUD-OLD-VALUE
+022200        MOVE VENDOR-STATUS TO AUD-NEW-VALUE
+022300        PERFORM WRITE-ONE-CHANGE-AUDIT
+022400     END-IF.
+022410     IF WS-BEF-VENDOR-NET-DAYS NOT = VENDOR-NET-DAYS
+022420        MOVE "VENDOR-NET-DAYS" TO AUD-FIELD-CHANGED
+022430        MOVE WS-BEF-VENDOR-NET-DAYS TO AUD-OLD-VALUE
+022440        MOVE VENDOR-NET-DAYS TO AUD-NEW-VALUE
+022450        PERFORM WRITE-ONE-CHANGE-AUDIT
+022460     END-IF.
+022470     IF WS-BEF-VENDOR-DISCOUNT-PERCENT NOT =
+022471                                         VENDOR-DISCOUNT-PERCENT
+022480        MOVE "VENDOR-DISCOUNT-PERCENT" TO AUD-FIELD-CHANGED
+022485        MOVE WS-BEF-VENDOR-DISCOUNT-PERCENT
+022486                                  TO WS-DISCOUNT-PERCENT-EDIT
+022487        MOVE WS-DISCOUNT-PERCENT-EDIT TO AUD-OLD-VALUE
+022490        MOVE VENDOR-DISCOUNT-PERCENT
+022491                                  TO WS-DISCOUNT-PERCENT-EDIT
+022495        MOVE WS-DISCOUNT-PERCENT-EDIT TO AUD-NEW-VALUE
+022496        PERFORM WRITE-ONE-CHANGE-AUDIT
+022497     END-IF.
+022498     IF WS-BEF-VENDOR-DISCOUNT-DAYS NOT = VENDOR-DISCOUNT-DAYS
+022499        MOVE "VENDOR-DISCOUNT-DAYS" TO AUD-FIELD-CHANGED
+022500        MOVE WS-BEF-VENDOR-DISCOUNT-DAYS TO AUD-OLD-VALUE
+022501        MOVE VENDOR-DISCOUNT-DAYS TO AUD-NEW-VALUE
+022502        PERFORM WRITE-ONE-CHANGE-AUDIT
+022503     END-IF.
+022504
+022600 WRITE-ONE-CHANGE-AUDIT.
+022700     MOVE VENDOR-NUMBER TO AUD-VENDOR-NUMBER.
+022800     MOVE "CHANGE" TO AUD-ACTION.
+022900     PERFORM WRITE-AUDIT-RECORD.
+023000
+023100 WRITE-AUDIT-RECORD.
+023150     MOVE "VNDMAINT"            TO AUDITLOG-PROGRAM-NAME.
+023160     MOVE AUD-VENDOR-NUMBER     TO AUDITLOG-RECORD-KEY.
+023170     MOVE AUD-ACTION            TO AUDITLOG-ACTION.
+023180     MOVE AUD-FIELD-CHANGED     TO AUDITLOG-FIELD-CHANGED.
+023190     MOVE AUD-OLD-VALUE         TO AUDITLOG-OLD-VALUE.
+023195     MOVE AUD-NEW-VALUE         TO AUDITLOG-NEW-VALUE.
+023300     MOVE VNDMAINT-OPERATOR-ID  TO AUDITLOG-OPERATOR-ID.
+023500     CALL "AUDITLOG" USING VNDMAINT-AUDITLOG-PARM.
